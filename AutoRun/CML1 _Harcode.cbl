@@ -10,8 +10,10 @@
            "path/to/FineWine.raw"
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO
-           "path/to/Output1.raw"
+      * ASSIGN TO DYNAMIC OUT-FILE-PATH so RUN-PRESET-LIBRARY-BATCH
+      * can point OUT-FILE at a fresh path per preset; a normal single
+      * -patch run never changes OUT-FILE-PATH from its default below.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-FILE-PATH
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
       * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
@@ -24,6 +26,85 @@
             "path/to/LFO-Wave.raw"
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\      PATCH PARAMETER FILE       /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * One fixed-layout PATCH-RECORD replaces the old USER_INPUT
+      * MOVE statements in GET-WAVE-SOURCE, GET-PITCH-SETTINGS,
+      * GET-FILTER-SETTINGS, GET-ENVELOPE-SETTINGS and
+      * GET-LFO-SETTINGS. Edit the record, not the program, to
+      * change a sound.
+           SELECT PATCH-FILE ASSIGN TO
+           "path/to/Patch1.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\    PERFORMANCE SEQUENCE FILE     /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * One SEQUENCE-RECORD per note: octave/note/duration/gap.
+      * MAIN-LOGIC performs RENDER-SEQUENCE-NOTE once per record,
+      * turning the patch into a multi-note performance instead of
+      * a single sustained note.
+           SELECT SEQUENCE-FILE ASSIGN TO
+           "path/to/Sequence1.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\        RUN LOG (AUDIT)         /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * Plain-text audit trail written alongside Output1.raw: patch
+      * settings at the top, one line per note as it renders, and the
+      * final GLOBAL-SAMPLE-COUNT once the run completes.
+      * ASSIGN TO DYNAMIC RUN-LOG-FILE-PATH for the same reason as
+      * OUT-FILE above - RUN-PRESET-LIBRARY-BATCH names one per preset.
+           SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC RUN-LOG-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\   CHECKPOINT / RESTART FILE      /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * One record, rewritten every PROGRESS-THRESHOLD samples by
+      * WRITE-CHECKPOINT. Presence at startup means the prior run was
+      * interrupted; CHECK-FOR-CHECKPOINT reads it and MAIN-LOGIC
+      * resumes from there instead of starting a fresh render.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+           "path/to/Checkpoint1.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CKPT-FILE-STATUS.
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\         CHORD FILE              /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * Up to 6 CHORD-RECORDs, one octave/note pair per voice.
+      * Read once at startup by LOAD-CHORD-FILE when CHORD-MODE = 1;
+      * ignored otherwise.
+           SELECT CHORD-FILE ASSIGN TO
+           "path/to/Chord1.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CHORD-FILE-STATUS.
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\      PRESET LIBRARY FILE         /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * One named PRESET-RECORD per catalog entry - the same fields
+      * PATCH-RECORD carries, plus a name. Presence of a non-empty
+      * PRESET-LIBRARY-FILE at startup (see CHECK-FOR-PRESET-LIBRARY)
+      * switches MAIN-LOGIC into RUN-PRESET-LIBRARY-BATCH instead of
+      * the usual single-patch render, so the whole library can be
+      * rendered unattended overnight.
+           SELECT PRESET-LIBRARY-FILE ASSIGN TO
+           "path/to/PresetLibrary.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PL-FILE-STATUS.
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\      NIGHTLY CATALOG REPORT       /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * One line per preset rendered by RUN-PRESET-LIBRARY-BATCH -
+      * name, target frequency, rendered duration and output path -
+      * so the sound-library team has a worklist the next morning.
+           SELECT CATALOG-FILE ASSIGN TO
+           "path/to/Catalog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE.
@@ -34,6 +115,174 @@
       * Read byte-by-byte to reconstruct little-endian 16-bit samples.
        FD  LFO-FILE.
        01  LFO-FILE-BYTE       PIC X(1).
+      * One fixed-layout record per run. See LOAD-PATCH-SETTINGS.
+       FD  PATCH-FILE.
+       01  PATCH-RECORD.
+           05  PF-WAVE-SOURCE      PIC 9(1).
+           05  PF-OCTAVE           PIC 9(1).
+           05  PF-NOTE             PIC 9(2).
+           05  PF-OPERATION-MODE   PIC 9(1).
+           05  PF-BIAS-INTENSITY   PIC 9(3).
+           05  PF-DRIVE-IN         PIC 9(3).
+           05  PF-DRIFT-IN         PIC 9(3).
+           05  PF-CRUSH-IN         PIC 9(4).
+           05  PF-FILTER-TYPE      PIC X(1).
+           05  PF-KNOB-POSITION    PIC 9(3)V9(2).
+           05  PF-Q-KNOB-POSITION  PIC 9(3).
+           05  PF-L1               PIC 9(3).
+           05  PF-L2               PIC 9(3).
+           05  PF-L3               PIC 9(3).
+           05  PF-T1               PIC 9(2)V9(2).
+           05  PF-T2               PIC 9(2)V9(2).
+           05  PF-T3               PIC 9(2)V9(2).
+           05  PF-T-SUSTAIN        PIC 9(2)V9(2).
+           05  PF-T4               PIC 9(2)V9(2).
+           05  PF-CUT-L1           PIC S9(3).
+           05  PF-CUT-L2           PIC S9(3).
+           05  PF-CUT-L3           PIC S9(3).
+           05  PF-CUT-T1           PIC 9(2)V9(2).
+           05  PF-CUT-T2           PIC 9(2)V9(2).
+           05  PF-CUT-T3           PIC 9(2)V9(2).
+           05  PF-CUT-T-SUSTAIN    PIC 9(2)V9(2).
+           05  PF-CUT-T4           PIC 9(2)V9(2).
+           05  PF-TVF-DEPTH        PIC S9(3)V9(2).
+           05  PF-LFO1-WAVEFORM    PIC 9(1).
+           05  PF-LFO1-RATE-HZ     PIC 9(3)V9(2).
+           05  PF-LFO1-DELAY-SEC   PIC 9(3)V9(2).
+           05  PF-LFO1-FADE-SEC    PIC S9(3).
+           05  PF-LFO1-OFFSET      PIC S9(3).
+           05  PF-LFO1-KEY-TRIG    PIC 9(1).
+           05  PF-LFO1-TVA-DEPTH   PIC S9(3).
+           05  PF-LFO1-TVF-DEPTH   PIC S9(3).
+           05  PF-LFO1-PTCH-DPTH   PIC S9(3).
+           05  PF-LFO1-PHASE-OFFS  PIC 9(3).
+           05  PF-LFO1-FM-DEPTH    PIC S9(3).
+           05  PF-LFO2-WAVEFORM    PIC 9(1).
+           05  PF-LFO2-RATE-HZ     PIC 9(3)V9(2).
+           05  PF-LFO2-DELAY-SEC   PIC 9(3)V9(2).
+           05  PF-LFO2-FADE-SEC    PIC S9(3).
+           05  PF-LFO2-OFFSET      PIC S9(3).
+           05  PF-LFO2-KEY-TRIG    PIC 9(1).
+           05  PF-LFO2-TVA-DEPTH   PIC S9(3).
+           05  PF-LFO2-TVF-DEPTH   PIC S9(3).
+           05  PF-LFO2-PTCH-DPTH   PIC S9(3).
+           05  PF-LFO2-PHASE-OFFS  PIC 9(3).
+           05  PF-STEREO-MODE      PIC 9(1).
+           05  PF-STEREO-DETUNE    PIC S9(3).
+           05  PF-CHORD-MODE       PIC 9(1).
+           05  PF-SHELF-GAIN-DB    PIC S9(2).
+           05  PF-SHELF-HIGH       PIC 9(1).
+
+      * One fixed-layout record per note. See RENDER-SEQUENCE-NOTE.
+       FD  SEQUENCE-FILE.
+       01  SEQUENCE-RECORD.
+           05  SQ-OCTAVE           PIC 9(1).
+           05  SQ-NOTE             PIC 9(2).
+           05  SQ-DURATION-SEC     PIC 9(3)V9(2).
+           05  SQ-GAP-SEC          PIC 9(2)V9(2).
+
+      * One free-form text line per WRITE. See the WRITE-RUN-LOG-*
+      * paragraphs below.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD          PIC X(200).
+
+      * One fixed-layout record. See WRITE-CHECKPOINT/RESTORE-FROM-
+      * CHECKPOINT. LFO state is saved per-engine so a resumed render
+      * picks each oscillator back up mid-phase instead of restarting
+      * its delay/fade/sample-and-hold counters from zero.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-SAMPLE-COUNT    PIC 9(9).
+           05  CKPT-BYTES-WRITTEN   PIC 9(9).
+           05  CKPT-NOTE-INDEX      PIC 9(9).
+           05  CKPT-ENVELOPE-STAGE  PIC 9(1).
+           05  CKPT-RUNNING-AMP     PIC S9(5)V9(10).
+           05  CKPT-CURRENT-KNOB    PIC S9(3)V9(8).
+           05  CKPT-LFO1-PHASE      PIC 9(7)V9(8).
+           05  CKPT-LFO1-DELAY-CNT  PIC 9(9).
+           05  CKPT-LFO1-FADE-CNT   PIC 9(9).
+           05  CKPT-LFO1-FADE-AMT   PIC 9(1)V9(8).
+           05  CKPT-LFO1-IS-ACTIVE  PIC 9(1).
+           05  CKPT-LFO1-SH-HELD    PIC S9(1)V9(8).
+           05  CKPT-LFO1-SH-CNT     PIC 9(9).
+           05  CKPT-LFO2-PHASE      PIC 9(7)V9(8).
+           05  CKPT-LFO2-DELAY-CNT  PIC 9(9).
+           05  CKPT-LFO2-FADE-CNT   PIC 9(9).
+           05  CKPT-LFO2-FADE-AMT   PIC 9(1)V9(8).
+           05  CKPT-LFO2-IS-ACTIVE  PIC 9(1).
+           05  CKPT-LFO2-SH-HELD    PIC S9(1)V9(8).
+           05  CKPT-LFO2-SH-CNT     PIC 9(9).
+
+      * One record per chord voice. See LOAD-CHORD-FILE.
+       FD  CHORD-FILE.
+       01  CHORD-RECORD.
+           05  CF-OCTAVE            PIC 9(1).
+           05  CF-NOTE              PIC 9(2).
+
+      * One named record per library entry - the same fields
+      * PATCH-RECORD carries, plus a name. See LOAD-PRESET-INTO-PATCH.
+       FD  PRESET-LIBRARY-FILE.
+       01  PRESET-RECORD.
+           05  PL-PRESET-NAME      PIC X(20).
+           05  PL-WAVE-SOURCE      PIC 9(1).
+           05  PL-OCTAVE           PIC 9(1).
+           05  PL-NOTE             PIC 9(2).
+           05  PL-OPERATION-MODE   PIC 9(1).
+           05  PL-BIAS-INTENSITY   PIC 9(3).
+           05  PL-DRIVE-IN         PIC 9(3).
+           05  PL-DRIFT-IN         PIC 9(3).
+           05  PL-CRUSH-IN         PIC 9(4).
+           05  PL-FILTER-TYPE      PIC X(1).
+           05  PL-KNOB-POSITION    PIC 9(3)V9(2).
+           05  PL-Q-KNOB-POSITION  PIC 9(3).
+           05  PL-L1               PIC 9(3).
+           05  PL-L2               PIC 9(3).
+           05  PL-L3               PIC 9(3).
+           05  PL-T1               PIC 9(2)V9(2).
+           05  PL-T2               PIC 9(2)V9(2).
+           05  PL-T3               PIC 9(2)V9(2).
+           05  PL-T-SUSTAIN        PIC 9(2)V9(2).
+           05  PL-T4               PIC 9(2)V9(2).
+           05  PL-CUT-L1           PIC S9(3).
+           05  PL-CUT-L2           PIC S9(3).
+           05  PL-CUT-L3           PIC S9(3).
+           05  PL-CUT-T1           PIC 9(2)V9(2).
+           05  PL-CUT-T2           PIC 9(2)V9(2).
+           05  PL-CUT-T3           PIC 9(2)V9(2).
+           05  PL-CUT-T-SUSTAIN    PIC 9(2)V9(2).
+           05  PL-CUT-T4           PIC 9(2)V9(2).
+           05  PL-TVF-DEPTH        PIC S9(3)V9(2).
+           05  PL-LFO1-WAVEFORM    PIC 9(1).
+           05  PL-LFO1-RATE-HZ     PIC 9(3)V9(2).
+           05  PL-LFO1-DELAY-SEC   PIC 9(3)V9(2).
+           05  PL-LFO1-FADE-SEC    PIC S9(3).
+           05  PL-LFO1-OFFSET      PIC S9(3).
+           05  PL-LFO1-KEY-TRIG    PIC 9(1).
+           05  PL-LFO1-TVA-DEPTH   PIC S9(3).
+           05  PL-LFO1-TVF-DEPTH   PIC S9(3).
+           05  PL-LFO1-PTCH-DPTH   PIC S9(3).
+           05  PL-LFO1-PHASE-OFFS  PIC 9(3).
+           05  PL-LFO1-FM-DEPTH    PIC S9(3).
+           05  PL-LFO2-WAVEFORM    PIC 9(1).
+           05  PL-LFO2-RATE-HZ     PIC 9(3)V9(2).
+           05  PL-LFO2-DELAY-SEC   PIC 9(3)V9(2).
+           05  PL-LFO2-FADE-SEC    PIC S9(3).
+           05  PL-LFO2-OFFSET      PIC S9(3).
+           05  PL-LFO2-KEY-TRIG    PIC 9(1).
+           05  PL-LFO2-TVA-DEPTH   PIC S9(3).
+           05  PL-LFO2-TVF-DEPTH   PIC S9(3).
+           05  PL-LFO2-PTCH-DPTH   PIC S9(3).
+           05  PL-LFO2-PHASE-OFFS  PIC 9(3).
+           05  PL-STEREO-MODE      PIC 9(1).
+           05  PL-STEREO-DETUNE    PIC S9(3).
+           05  PL-CHORD-MODE       PIC 9(1).
+           05  PL-SHELF-GAIN-DB    PIC S9(2).
+           05  PL-SHELF-HIGH       PIC 9(1).
+
+      * One free-form text line per WRITE. See WRITE-CATALOG-HEADER/
+      * WRITE-CATALOG-ROW.
+       FD  CATALOG-FILE.
+       01  CATALOG-RECORD          PIC X(132).
 
        WORKING-STORAGE SECTION.
        01  WS-DATE-TIME        PIC X(21).
@@ -62,6 +311,10 @@
            05  OPERATION-MODE      PIC 9(1).
            88  DIGITAL-MODE        VALUE 1.
            88  ANALOGUE-MODE       VALUE 2.
+      * Shelf filter (ACTIVE-FILTER-TYPE 5) gain/direction - low-shelf
+      * when SHELF-HIGH is 0, high-shelf when 1. See INIT-COEFFICIENTS.
+           05  SHELF-GAIN-DB       PIC S9(2).
+           05  SHELF-HIGH          PIC 9(1).
 
        01  FILTER-MATH-VARS        USAGE IS COMP-5.
            05  LOOKUP-IDX          PIC 9(5).
@@ -79,6 +332,10 @@
            05  FREQ-CEIL           PIC 9(5)V9(4).
            05  KNOB-INT            PIC 9(3).
            05  KNOB-FRAC           PIC 9V9(8).
+      * Shelf filter (ACTIVE-FILTER-TYPE 5) working values.
+           05  SHELF-AMPLITUDE     PIC S9(2)V9(8).
+           05  SHELF-SQRT-AMP      PIC S9(2)V9(8).
+           05  SHELF-ALPHA         PIC S9(2)V9(8).
       * Coefficients
        01  BIQUAD-COEFFICIENTS USAGE COMP-5.
            05  A0-COEFF            PIC S9(3)V9(8).
@@ -456,6 +713,217 @@
            05  LOW-BYTE-VAL    PIC 9(3).
            05  HIGH-BYTE-VAL   PIC 9(3).
 
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\   SEQUENCE PERFORMANCE VARS    /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\    PATCH VALIDATION SWITCH     /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+       01  PATCH-ERROR-SWITCH  PIC 9(1) VALUE 0.
+
+       01  SEQUENCE-CONTROL    USAGE COMP-5.
+           05  SQ-EOF-SWITCH       PIC 9(1) VALUE 0.
+           05  SQ-NOTE-COUNT       PIC 9(5) VALUE 0.
+           05  SQ-FIXED-STAGES-SEC PIC 9(3)V9(2).
+           05  SQ-GAP-SAMPLES      PIC 9(9).
+           05  SQ-GAP-IDX          PIC 9(9).
+
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\      RIFF/WAVE FILE HEADER      /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * OUT-FILE opens with a 44-byte canonical PCM WAVE header so it
+      * plays directly in any WAVE-aware tool, not just as headerless
+      * raw PCM. WRITE-WAVE-HEADER lays it down with a zero ChunkSize/
+      * Subchunk2Size placeholder before the sample-generation loop;
+      * PATCH-WAVE-HEADER-SIZES corrects those two fields once the
+      * final byte count is known, by reopening OUT-FILE I-O and
+      * REWRITE-ing just those bytes in place.
+       01  WAVE-HEADER-TAGS.
+           05  WAVE-TAG-RIFF       PIC X(4) VALUE "RIFF".
+           05  WAVE-TAG-WAVE       PIC X(4) VALUE "WAVE".
+           05  WAVE-TAG-FMT        PIC X(4) VALUE "fmt ".
+           05  WAVE-TAG-DATA       PIC X(4) VALUE "data".
+           05  WAVE-CURRENT-TAG    PIC X(4).
+       01  WAVE-HEADER-VARS   USAGE COMP-5.
+           05  WAVE-BYTES-WRITTEN PIC 9(10) VALUE 0.
+           05  WAVE-CHUNK-SIZE    PIC 9(10) VALUE 0.
+           05  WAVE-CHANNELS      PIC 9(1)  VALUE 1.
+           05  WAVE-BYTE-RATE     PIC 9(10) VALUE 0.
+           05  WAVE-BLOCK-ALIGN   PIC 9(2)  VALUE 0.
+           05  WAVE-TAG-IDX       PIC 9(1).
+           05  HDR-UINT32-VAL     PIC 9(10).
+           05  HDR-UINT16-VAL     PIC 9(5).
+           05  HDR-SHIFT-VAL      PIC 9(10).
+           05  HDR-BYTE-VAL       PIC 9(3).
+           05  HDR-BYTE-IDX       PIC 9(2).
+
+      * OUT-FILE/RUN-LOG-FILE are ASSIGN TO DYNAMIC these variables.
+      * A single-patch run never touches them, so they stay at their
+      * original literal paths; RUN-PRESET-LIBRARY-BATCH rewrites
+      * them once per preset (see LOAD-PRESET-INTO-PATCH).
+       01  DYNAMIC-FILE-PATHS.
+           05  OUT-FILE-PATH       PIC X(60)
+               VALUE "path/to/Output1.raw".
+           05  RUN-LOG-FILE-PATH   PIC X(60)
+               VALUE "path/to/RunLog.txt".
+
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\        RUN LOG (AUDIT)         /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * Numeric-edited work fields used only to format RUN-LOG-RECORD
+      * lines - source fields keep their own USAGE/PIC, these just
+      * give STRING something with a visible decimal point or sign.
+       01  RUN-LOG-VARS.
+           05  RLOG-PTR            PIC 9(3).
+           05  RLOG-NOTE-NUM       PIC Z(4)9.
+           05  RLOG-FREQ           PIC Z(5)9.99.
+           05  RLOG-KNOB           PIC ZZ9.99.
+           05  RLOG-QKNOB          PIC ZZ9.
+           05  RLOG-L1             PIC ZZ9.
+           05  RLOG-L2             PIC ZZ9.
+           05  RLOG-L3             PIC ZZ9.
+           05  RLOG-T1             PIC Z9.99.
+           05  RLOG-T2             PIC Z9.99.
+           05  RLOG-T3             PIC Z9.99.
+           05  RLOG-T-SUSTAIN      PIC Z9.99.
+           05  RLOG-T4             PIC Z9.99.
+           05  RLOG-CUT-L1         PIC -ZZ9.
+           05  RLOG-CUT-L2         PIC -ZZ9.
+           05  RLOG-CUT-L3         PIC -ZZ9.
+           05  RLOG-CUT-T1         PIC Z9.99.
+           05  RLOG-CUT-T2         PIC Z9.99.
+           05  RLOG-CUT-T3         PIC Z9.99.
+           05  RLOG-CUT-T-SUSTAIN  PIC Z9.99.
+           05  RLOG-CUT-T4         PIC Z9.99.
+           05  RLOG-TVF-DEPTH      PIC -ZZ9.99.
+           05  RLOG-LFO-RATE       PIC ZZ9.99.
+           05  RLOG-LFO-DELAY      PIC ZZ9.99.
+           05  RLOG-LFO-FADE       PIC -ZZ9.
+           05  RLOG-LFO-OFFSET     PIC -ZZ9.
+           05  RLOG-LFO-TVA        PIC -ZZ9.
+           05  RLOG-LFO-TVF        PIC -ZZ9.
+           05  RLOG-LFO-PTCH       PIC -ZZ9.
+           05  RLOG-LFO-PHASE      PIC ZZ9.
+           05  RLOG-LFO-FM         PIC -ZZ9.
+           05  RLOG-SAMPLE-COUNT   PIC Z(8)9.
+           05  RLOG-OCTAVE         PIC 9.
+           05  RLOG-NOTE-VAL       PIC Z9.
+
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\      STEREO OUTPUT MODE         /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * STEREO-MODE 1=interleaved L/R output, 0=mono (WAVE-CHANNELS
+      * stays 1, the byte layout Output1.raw has always used).
+      * The left channel runs the normal per-sample pipeline
+      * untouched; RENDER-RIGHT-CHANNEL reruns the read-position,
+      * raw-sample and filter steps a second time against its own
+      * play-head (READ-POSITION-R) and its own biquad delay-line
+      * memory (X1-INPUT-R/X2-INPUT-R/Y1-OUTPUT-R/Y2-OUTPUT-R), so the
+      * two channels develop independent filter tails. The right
+      * play-head is detuned by STEREO-DETUNE-CENTS worth of LFO2-
+      * driven pitch wobble (same semitone-ratio math APPLY-LFO-PITCH
+      * already uses), which is what gives the stereo image its width.
+       01  STEREO-CONTROL-VARS.
+           05  STEREO-MODE         PIC 9(1) VALUE 0.
+           05  STEREO-DETUNE-CENTS PIC S9(3) COMP-5 VALUE 0.
+       01  STEREO-CHANNEL-R    USAGE COMP-5.
+           05  READ-POSITION-R PIC 9(9)V9999 VALUE 1.
+           05  R-PTCH-ADJ      PIC S9(5)V9(8).
+           05  X1-INPUT-R      PIC S9(6)V9(8) VALUE 0.
+           05  X2-INPUT-R      PIC S9(6)V9(8) VALUE 0.
+           05  Y1-OUTPUT-R     PIC S9(6)V9(8) VALUE 0.
+           05  Y2-OUTPUT-R     PIC S9(6)V9(8) VALUE 0.
+           05  X1-INPUT-SAVE   PIC S9(6)V9(8).
+           05  X2-INPUT-SAVE   PIC S9(6)V9(8).
+           05  Y1-OUTPUT-SAVE  PIC S9(6)V9(8).
+           05  Y2-OUTPUT-SAVE  PIC S9(6)V9(8).
+           05  AMP-USED        PIC S9(5)V9(10).
+           05  SCALED-SAMPLE-R PIC S9(9) BINARY.
+
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\   CHECKPOINT / RESTART CONTROL  /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * CURRENT-ENVELOPE-STAGE is stamped 1-5 by RENDER-SEQUENCE-NOTE
+      * right before each RUN-ENVELOPE-STAGE call, purely so
+      * WRITE-CHECKPOINT has a record of which ADSR stage was active.
+       01  CURRENT-ENVELOPE-STAGE PIC 9(1) VALUE 0.
+       01  RESTART-CONTROL-VARS.
+           05  RESTART-SWITCH      PIC 9(1) VALUE 0.
+           05  CKPT-SKIP-COUNT     PIC 9(9) COMP-5 VALUE 0.
+           05  CKPT-FILE-STATUS    PIC X(2) VALUE "00".
+
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\      CHORD MODE (UP TO 6 VOICES) /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * CHORD-MODE 1 plays up to CHORD-VOICE-COUNT notes from
+      * CHORD-FILE at once instead of the single SQ-OCTAVE/SQ-NOTE
+      * pitch for that SEQUENCE-RECORD. Voice 1 of the chord IS the
+      * normal left-channel oscillator (RENDER-SEQUENCE-NOTE points
+      * USER-OCTAVE/USER-NOTE at CHORD-VOICE(1) instead of SQ-OCTAVE/
+      * SQ-NOTE); RENDER-CHORD-VOICES reruns the wavetable-read and
+      * filter steps for voices 2 through CHORD-VOICE-COUNT against
+      * their own play-heads (CV-READ-POSITION) and their own biquad
+      * delay-line memory (CV-X1-INPUT/CV-X2-INPUT/CV-Y1-OUTPUT/
+      * CV-Y2-OUTPUT), then averages all the voices together before
+      * APPLY-VOLUME-AND-WRITE scales and writes the sample.
+       01  CHORD-CONTROL-VARS.
+           05  CHORD-MODE          PIC 9(1) VALUE 0.
+           05  CHORD-VOICE-COUNT   PIC 9(1) COMP-5 VALUE 0.
+           05  CHORD-FILE-STATUS   PIC X(2) VALUE "00".
+       01  CHORD-VOICE-TABLE.
+           05  CHORD-VOICE OCCURS 6 TIMES INDEXED BY CV-IDX.
+               10  CV-OCTAVE        PIC 9(1).
+               10  CV-NOTE          PIC 9(2).
+               10  CV-STEP-SIZE     PIC 9(9)V9999   USAGE COMP-5.
+               10  CV-READ-POSITION PIC 9(9)V9999   USAGE COMP-5
+                                                     VALUE 1.
+               10  CV-X1-INPUT      PIC S9(6)V9(8) USAGE COMP-5
+                                                     VALUE 0.
+               10  CV-X2-INPUT      PIC S9(6)V9(8) USAGE COMP-5
+                                                     VALUE 0.
+               10  CV-Y1-OUTPUT     PIC S9(6)V9(8) USAGE COMP-5
+                                                     VALUE 0.
+               10  CV-Y2-OUTPUT     PIC S9(6)V9(8) USAGE COMP-5
+                                                     VALUE 0.
+       01  CHORD-SUM-VARS          USAGE COMP-5.
+           05  CHORD-SAMPLE-SUM     PIC S9(2)V9(16).
+           05  READ-POSITION-SAVE   PIC 9(9)V9999.
+           05  READ-INDEX-SAVE      PIC 9(7).
+           05  FRACTIONAL-PART-SAVE PIC S9V9(5).
+           05  INTERP-RESULT-SAVE   PIC S9(2)V9(16).
+
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\   PRESET LIBRARY / NIGHTLY BATCH  /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * A non-empty PRESET-LIBRARY-FILE switches MAIN-LOGIC into
+      * RUN-PRESET-LIBRARY-BATCH (see CHECK-FOR-PRESET-LIBRARY)
+      * instead of the usual single-patch render.
+       01  BATCH-CONTROL-VARS.
+           05  BATCH-MODE-SWITCH   PIC 9(1) VALUE 0.
+           05  PL-FILE-STATUS      PIC X(2) VALUE "00".
+           05  PL-EOF-SWITCH       PIC 9(1) VALUE 0.
+           05  PRESET-COUNT        PIC 9(5) COMP-5 VALUE 0.
+           05  PRESET-NAME-LEN     PIC 9(2) COMP-5 VALUE 0.
+      * Set by VALIDATE-PATCH-SETTINGS instead of STOP RUN when
+      * BATCH-MODE-SWITCH = 1 - RENDER-ONE-PRESET checks it and skips
+      * just this preset so one bad PRESET-RECORD doesn't take down
+      * the rest of an unattended overnight batch.
+           05  PRESET-SKIP-SWITCH  PIC 9(1) VALUE 0.
+           05  SKIPPED-PRESET-COUNT PIC 9(5) COMP-5 VALUE 0.
+      * TARGET-FREQUENCY as computed for the preset's own USER-OCTAVE/
+      * USER-NOTE - saved off before the SEQUENCE-FILE loop starts,
+      * since every RENDER-SEQUENCE-NOTE call afterward overwrites the
+      * live TARGET-FREQUENCY with whatever note it just played.
+      * WRITE-CATALOG-ROW reports this, not the live value.
+           05  PRESET-TARGET-FREQ  PIC 9(6)V99 COMP-5 VALUE 0.
+      * Numeric-edited work fields used only to format CATALOG-RECORD
+      * lines, the same way RUN-LOG-VARS formats RUN-LOG-RECORD lines.
+       01  CATALOG-VARS.
+           05  CAT-PTR             PIC 9(3).
+           05  CAT-FREQ            PIC Z(5)9.99.
+           05  CAT-DURATION-SEC    PIC 9(9)V99 COMP-5 VALUE 0.
+           05  CAT-DURATION-EDIT   PIC Z(6)9.99.
+
       * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
       * /\      EXTERNAL DATA TABLES      /\
       * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
@@ -484,8 +952,46 @@
 
            PERFORM GENERATE-DRIFT.
            COMPUTE READ-POSITION = (RANDOM-RESULT * 2047.0) + 1.0.
+           MOVE READ-POSITION TO READ-POSITION-R.
            PERFORM INIT-SINC-TABLE.
-           OPEN OUTPUT OUT-FILE.
+           PERFORM INIT-FREQ-TABLE.
+           PERFORM INIT-TRIG-TABLES.
+
+      * A non-empty PRESET-LIBRARY-FILE means this is a nightly batch
+      * job, not a single-patch run - render every preset unattended
+      * instead of reading PATCH-FILE.
+           PERFORM CHECK-FOR-PRESET-LIBRARY.
+           IF BATCH-MODE-SWITCH = 1
+               PERFORM RUN-PRESET-LIBRARY-BATCH
+           ELSE
+               PERFORM RUN-SINGLE-PATCH-RENDER
+           END-IF.
+           STOP RUN.
+
+      * ==========================================
+      * RUN-SINGLE-PATCH-RENDER
+      * The original one-PATCH-FILE, one-Output1.raw render: load and
+      * validate the patch, resume from a checkpoint if one is
+      * present, then play SEQUENCE-FILE through the engine.
+      * ==========================================
+       RUN-SINGLE-PATCH-RENDER.
+           PERFORM LOAD-PATCH-SETTINGS.
+           PERFORM VALIDATE-PATCH-SETTINGS.
+           IF CHORD-MODE = 1
+               PERFORM LOAD-CHORD-FILE
+           END-IF.
+           PERFORM CHECK-FOR-CHECKPOINT.
+           IF RESTART-SWITCH = 1
+               DISPLAY "Checkpoint found - resuming from sample "
+                   CKPT-SAMPLE-COUNT "..."
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND RUN-LOG-FILE
+               PERFORM RESTORE-FROM-CHECKPOINT
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               PERFORM WRITE-WAVE-HEADER
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
            PERFORM ASCII-VANITY.
            PERFORM GET-WAVE-SOURCE.
            PERFORM GET-PITCH-SETTINGS.
@@ -511,47 +1017,1032 @@
       * all runtime state (step size, delay/fade counters, phase).
            PERFORM GET-LFO-SETTINGS.
            PERFORM INIT-LFO-WAVEFORMS.
+           IF RESTART-SWITCH = 1
+               PERFORM RESTORE-LFO-STATE
+           ELSE
+               PERFORM WRITE-RUN-LOG-HEADER
+           END-IF.
            DISPLAY "Processing...".
 
+      * >>>> SEQUENCE FILE DRIVES THE PERFORMANCE <<<<
+      * Each SEQUENCE-RECORD plays one note through the same 5-stage
+      * envelope a single sustained note used to run, then pads the
+      * requested gap of silence before the next record.
+           OPEN INPUT SEQUENCE-FILE.
+           MOVE 0 TO SQ-EOF-SWITCH.
+           IF RESTART-SWITCH = 1
+               PERFORM SKIP-COMPLETED-NOTES
+           END-IF.
+           PERFORM UNTIL SQ-EOF-SWITCH = 1
+               READ SEQUENCE-FILE
+                   AT END
+                       MOVE 1 TO SQ-EOF-SWITCH
+                   NOT AT END
+                       PERFORM RENDER-SEQUENCE-NOTE
+                       PERFORM WRITE-SEQUENCE-GAP
+               END-READ
+           END-PERFORM.
+           CLOSE SEQUENCE-FILE.
+
+           CLOSE OUT-FILE.
+           PERFORM PATCH-WAVE-HEADER-SIZES.
+           PERFORM WRITE-RUN-LOG-SUMMARY.
+           CLOSE RUN-LOG-FILE.
+           PERFORM DELETE-CHECKPOINT.
+           DISPLAY "Done. Output.raw created.".
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * /\      SECTION 1: SETUP          /\
+      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+
+      * ==========================================
+      * LOAD-PATCH-SETTINGS
+      * Reads the single fixed-layout PATCH-RECORD from PATCH-FILE
+      * and distributes its fields into the working variables that
+      * GET-WAVE-SOURCE, GET-PITCH-SETTINGS, GET-FILTER-SETTINGS,
+      * GET-ENVELOPE-SETTINGS and GET-LFO-SETTINGS used to set via
+      * hardcoded MOVE statements. To change a sound, edit
+      * PATCH-FILE and re-run - no recompile needed.
+      * ==========================================
+       LOAD-PATCH-SETTINGS.
+           OPEN INPUT PATCH-FILE.
+           READ PATCH-FILE
+               AT END
+                   DISPLAY "PATCH-FILE is empty - aborting run."
+                   CLOSE PATCH-FILE
+                   STOP RUN
+           END-READ.
+           CLOSE PATCH-FILE.
+           PERFORM DISTRIBUTE-PATCH-FIELDS.
+
+      * ==========================================
+      * DISTRIBUTE-PATCH-FIELDS
+      * Copies whatever is currently sitting in PATCH-RECORD (PF-*)
+      * into the working variables GET-WAVE-SOURCE, GET-PITCH-
+      * SETTINGS, GET-FILTER-SETTINGS, GET-ENVELOPE-SETTINGS and
+      * GET-LFO-SETTINGS read. Split out of LOAD-PATCH-SETTINGS so
+      * RENDER-ONE-PRESET can load PATCH-RECORD from a PRESET-RECORD
+      * (see LOAD-PRESET-INTO-PATCH) and reuse this same distribution
+      * instead of duplicating it.
+      * ==========================================
+       DISTRIBUTE-PATCH-FIELDS.
+           MOVE PF-WAVE-SOURCE     TO WAVE-SOURCE-CHOICE.
+           MOVE PF-OCTAVE          TO USER-OCTAVE.
+           MOVE PF-NOTE            TO USER-NOTE.
+
+           MOVE PF-OPERATION-MODE  TO OPERATION-MODE.
+           MOVE PF-BIAS-INTENSITY  TO BIAS-INTENSITY.
+           MOVE PF-DRIVE-IN        TO USER-DRIVE-IN.
+           MOVE PF-DRIFT-IN        TO USER-DRIFT-IN.
+           MOVE PF-CRUSH-IN        TO USER-CRUSH-IN.
+           MOVE PF-FILTER-TYPE     TO FILTER-TYPE-CHOICE.
+           MOVE PF-KNOB-POSITION   TO KNOB-POSITION.
+           MOVE PF-Q-KNOB-POSITION TO Q-KNOB-POSITION.
+
+           MOVE PF-L1              TO L1.
+           MOVE PF-L2              TO L2.
+           MOVE PF-L3              TO L3.
+           MOVE PF-T1              TO T1.
+           MOVE PF-T2              TO T2.
+           MOVE PF-T3              TO T3.
+           MOVE PF-T-SUSTAIN       TO T-SUSTAIN.
+           MOVE PF-T4              TO T4.
+           MOVE PF-CUT-L1          TO CUT-L1.
+           MOVE PF-CUT-L2          TO CUT-L2.
+           MOVE PF-CUT-L3          TO CUT-L3.
+           MOVE PF-CUT-T1          TO CUT-T1.
+           MOVE PF-CUT-T2          TO CUT-T2.
+           MOVE PF-CUT-T3          TO CUT-T3.
+           MOVE PF-CUT-T-SUSTAIN   TO CUT-T-SUSTAIN.
+           MOVE PF-CUT-T4          TO CUT-T4.
+           MOVE PF-TVF-DEPTH       TO TVF-DEPTH.
+
+           MOVE PF-LFO1-WAVEFORM   TO LFO1-WAVEFORM.
+           MOVE PF-LFO1-RATE-HZ    TO LFO1-RATE-HZ.
+           MOVE PF-LFO1-DELAY-SEC  TO LFO1-DELAY-SEC.
+           MOVE PF-LFO1-FADE-SEC   TO LFO1-FADE-SEC.
+           MOVE PF-LFO1-OFFSET     TO LFO1-OFFSET.
+           MOVE PF-LFO1-KEY-TRIG   TO LFO1-KEY-TRIG.
+           MOVE PF-LFO1-TVA-DEPTH  TO LFO1-TVA-DEPTH.
+           MOVE PF-LFO1-TVF-DEPTH  TO LFO1-TVF-DEPTH.
+           MOVE PF-LFO1-PTCH-DPTH  TO LFO1-PTCH-DPTH.
+           MOVE PF-LFO1-PHASE-OFFS TO LFO1-PHASE-OFFS.
+           MOVE PF-LFO1-FM-DEPTH   TO LFO1-FM-DEPTH.
+
+           MOVE PF-LFO2-WAVEFORM   TO LFO2-WAVEFORM.
+           MOVE PF-LFO2-RATE-HZ    TO LFO2-RATE-HZ.
+           MOVE PF-LFO2-DELAY-SEC  TO LFO2-DELAY-SEC.
+           MOVE PF-LFO2-FADE-SEC   TO LFO2-FADE-SEC.
+           MOVE PF-LFO2-OFFSET     TO LFO2-OFFSET.
+           MOVE PF-LFO2-KEY-TRIG   TO LFO2-KEY-TRIG.
+           MOVE PF-LFO2-TVA-DEPTH  TO LFO2-TVA-DEPTH.
+           MOVE PF-LFO2-TVF-DEPTH  TO LFO2-TVF-DEPTH.
+           MOVE PF-LFO2-PTCH-DPTH  TO LFO2-PTCH-DPTH.
+           MOVE PF-LFO2-PHASE-OFFS TO LFO2-PHASE-OFFS.
+
+           MOVE PF-STEREO-MODE    TO STEREO-MODE.
+           MOVE PF-STEREO-DETUNE  TO STEREO-DETUNE-CENTS.
+           IF STEREO-MODE = 1
+               MOVE 2 TO WAVE-CHANNELS
+           ELSE
+               MOVE 1 TO WAVE-CHANNELS
+           END-IF.
+
+           MOVE PF-CHORD-MODE     TO CHORD-MODE.
+
+           MOVE PF-SHELF-GAIN-DB  TO SHELF-GAIN-DB.
+           MOVE PF-SHELF-HIGH     TO SHELF-HIGH.
+
+      * ==========================================
+      * LOAD-CHORD-FILE
+      * Called from MAIN-LOGIC, after VALIDATE-PATCH-SETTINGS, only
+      * when CHORD-MODE = 1. Reads up to 6 CHORD-RECORDs into
+      * CHORD-VOICE-TABLE and pre-computes each voice's STEP-SIZE via
+      * the same GET-PITCH-SETTINGS/FREQUENCY-MATH pair RENDER-
+      * SEQUENCE-NOTE uses for the main oscillator, so every voice
+      * shares the program's one note-to-frequency table. Each
+      * voice's play-head starts at its own randomized position (the
+      * same GENERATE-DRIFT-seeded scheme MAIN-LOGIC already uses for
+      * READ-POSITION/READ-POSITION-R) and then runs free across
+      * notes, the same way the main oscillator's phase does.
+      * ==========================================
+       LOAD-CHORD-FILE.
+           MOVE 0 TO CHORD-VOICE-COUNT.
+           OPEN INPUT CHORD-FILE.
+           IF CHORD-FILE-STATUS = "00"
+               PERFORM VARYING CV-IDX FROM 1 BY 1
+                   UNTIL CV-IDX > 6 OR CHORD-FILE-STATUS NOT = "00"
+                   READ CHORD-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO CHORD-VOICE-COUNT
+                           MOVE CF-OCTAVE TO CV-OCTAVE(CV-IDX)
+                           MOVE CF-NOTE   TO CV-NOTE(CV-IDX)
+                           IF CV-OCTAVE(CV-IDX) > 6
+                               DISPLAY "CHORD ERROR: CF-OCTAVE "
+                                   CV-OCTAVE(CV-IDX)
+                                   " is out of range (0-6)."
+                               IF BATCH-MODE-SWITCH = 1
+                                   MOVE 1 TO PRESET-SKIP-SWITCH
+                                   EXIT PERFORM
+                               ELSE
+                                   STOP RUN
+                               END-IF
+                           END-IF
+                           IF CV-NOTE(CV-IDX) > 11
+                               DISPLAY "CHORD ERROR: CF-NOTE "
+                                   CV-NOTE(CV-IDX)
+                                   " is out of range (0-11)."
+                               IF BATCH-MODE-SWITCH = 1
+                                   MOVE 1 TO PRESET-SKIP-SWITCH
+                                   EXIT PERFORM
+                               ELSE
+                                   STOP RUN
+                               END-IF
+                           END-IF
+                           MOVE CF-OCTAVE TO USER-OCTAVE
+                           MOVE CF-NOTE   TO USER-NOTE
+                           PERFORM GET-PITCH-SETTINGS
+                           PERFORM FREQUENCY-MATH
+                           MOVE STEP-SIZE TO CV-STEP-SIZE(CV-IDX)
+                           PERFORM GENERATE-DRIFT
+                           COMPUTE CV-READ-POSITION(CV-IDX) =
+                               (RANDOM-RESULT * 2047.0) + 1.0
+                   END-READ
+               END-PERFORM
+               CLOSE CHORD-FILE
+           END-IF.
+
+      * ==========================================
+      * VALIDATE-PATCH-SETTINGS
+      * Range-checks the fields LOAD-PATCH-SETTINGS just loaded,
+      * before GET-WAVE-SOURCE/GET-PITCH-SETTINGS/GET-FILTER-
+      * SETTINGS/GET-ENVELOPE-SETTINGS hand them to
+      * CALCULATE-FILTER-COEFFICIENTS and CALCULATE-CUT-BREAKPOINTS.
+      * A bad value is rejected outright with a clear message - it
+      * is never silently clamped or defaulted, since a silently
+      * "fixed" patch is not the sound the patch file asked for.
+      * ==========================================
+       VALIDATE-PATCH-SETTINGS.
+           MOVE 0 TO PATCH-ERROR-SWITCH.
+
+           IF WAVE-SOURCE-CHOICE < 1 OR WAVE-SOURCE-CHOICE > 2
+               DISPLAY "PATCH ERROR: WAVE-SOURCE-CHOICE "
+                   WAVE-SOURCE-CHOICE " is out of range (1-2)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF USER-OCTAVE > 6
+               DISPLAY "PATCH ERROR: USER-OCTAVE " USER-OCTAVE
+                   " is out of range (0-6)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF USER-NOTE > 11
+               DISPLAY "PATCH ERROR: USER-NOTE " USER-NOTE
+                   " is out of range (0-11)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF FILTER-TYPE-CHOICE < "1" OR FILTER-TYPE-CHOICE > "5"
+               DISPLAY "PATCH ERROR: FILTER-TYPE-CHOICE "
+                   FILTER-TYPE-CHOICE " is out of range (1-5)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+      * KNOB-POSITION feeds LOOKUP-IDX into the 101-entry FREQ-HZ
+      * table (CALCULATE-FILTER-COEFFICIENTS) - must stay 0-100.
+           IF KNOB-POSITION > 100
+               DISPLAY "PATCH ERROR: KNOB-POSITION " KNOB-POSITION
+                   " is out of range (0-100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF Q-KNOB-POSITION > 100
+               DISPLAY "PATCH ERROR: Q-KNOB-POSITION "
+                   Q-KNOB-POSITION " is out of range (0-100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF L1 > 100
+               DISPLAY "PATCH ERROR: L1 " L1
+                   " is out of range (0-100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF L2 > 100
+               DISPLAY "PATCH ERROR: L2 " L2
+                   " is out of range (0-100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF L3 > 100
+               DISPLAY "PATCH ERROR: L3 " L3
+                   " is out of range (0-100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+      * T1-T4/T-SUSTAIN (TVA envelope) and CUT-T1-CUT-T4/CUT-T-SUSTAIN
+      * (TVF/cut envelope) are stage durations in seconds. The PIC
+      * 9(2)V9(2) field itself allows up to 99.99, but a single
+      * envelope stage that long is a typo, not a sound - cap at 30.00
+      * seconds, the same ceiling for every stage in both envelopes.
+           IF T1 > 30
+               DISPLAY "PATCH ERROR: T1 " T1
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF T2 > 30
+               DISPLAY "PATCH ERROR: T2 " T2
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF T3 > 30
+               DISPLAY "PATCH ERROR: T3 " T3
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF T-SUSTAIN > 30
+               DISPLAY "PATCH ERROR: T-SUSTAIN " T-SUSTAIN
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF T4 > 30
+               DISPLAY "PATCH ERROR: T4 " T4
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+      * CUT-L1-CUT-L3 feed CURRENT-KNOB the same way KNOB-POSITION
+      * does (RECALCULATE-COEFFICIENTS/LOOKUP-IDX) - same 0-100 range.
+           IF CUT-L1 < 0 OR CUT-L1 > 100
+               DISPLAY "PATCH ERROR: CUT-L1 " CUT-L1
+                   " is out of range (0-100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF CUT-L2 < 0 OR CUT-L2 > 100
+               DISPLAY "PATCH ERROR: CUT-L2 " CUT-L2
+                   " is out of range (0-100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF CUT-L3 < 0 OR CUT-L3 > 100
+               DISPLAY "PATCH ERROR: CUT-L3 " CUT-L3
+                   " is out of range (0-100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF CUT-T1 > 30
+               DISPLAY "PATCH ERROR: CUT-T1 " CUT-T1
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF CUT-T2 > 30
+               DISPLAY "PATCH ERROR: CUT-T2 " CUT-T2
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF CUT-T3 > 30
+               DISPLAY "PATCH ERROR: CUT-T3 " CUT-T3
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF CUT-T-SUSTAIN > 30
+               DISPLAY "PATCH ERROR: CUT-T-SUSTAIN " CUT-T-SUSTAIN
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF CUT-T4 > 30
+               DISPLAY "PATCH ERROR: CUT-T4 " CUT-T4
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+      * TVF-DEPTH scales CURRENT-KNOB by TVF-DEPTH/100.0 in
+      * RECALCULATE-COEFFICIENTS - a percentage, so -100..100.
+           IF TVF-DEPTH < -100 OR TVF-DEPTH > 100
+               DISPLAY "PATCH ERROR: TVF-DEPTH " TVF-DEPTH
+                   " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF STEREO-MODE < 0 OR STEREO-MODE > 1
+               DISPLAY "PATCH ERROR: STEREO-MODE " STEREO-MODE
+                   " is out of range (0-1)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+      * A modest cents-scale detune, not the full S9(3) range - see
+      * the STEREO-CONTROL-VARS comment above (STEREO-DETUNE-CENTS/
+      * 100.0 in RENDER-RIGHT-CHANNEL's pitch-offset math treats 100
+      * as one semitone), so cap it at +/-100 cents.
+           IF STEREO-DETUNE-CENTS < -100 OR STEREO-DETUNE-CENTS > 100
+               DISPLAY "PATCH ERROR: STEREO-DETUNE-CENTS "
+                   STEREO-DETUNE-CENTS " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF CHORD-MODE < 0 OR CHORD-MODE > 1
+               DISPLAY "PATCH ERROR: CHORD-MODE " CHORD-MODE
+                   " is out of range (0-1)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+      * RENDER-RIGHT-CHANNEL only ever renders voice 1's own pitch off
+      * READ-POSITION-R - it does not sum the rest of CHORD-VOICE-TABLE
+      * the way RENDER-CHORD-VOICES does for the left channel. Running
+      * both modes together would silently drop every chord voice
+      * but the first from the right channel, so reject the
+      * combination instead of shipping an unbalanced stereo mix.
+           IF STEREO-MODE = 1 AND CHORD-MODE = 1
+               DISPLAY "PATCH ERROR: STEREO-MODE and CHORD-MODE "
+                   "cannot both be 1 - stereo rendering only "
+                   "carries the chord's first voice."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+      * SHELF-GAIN-DB/SHELF-HIGH only matter when FILTER-TYPE-CHOICE
+      * is "5", but are validated unconditionally like every other
+      * patch field - a stray value sits there harmlessly otherwise.
+           IF SHELF-GAIN-DB < -24 OR SHELF-GAIN-DB > 24
+               DISPLAY "PATCH ERROR: SHELF-GAIN-DB " SHELF-GAIN-DB
+                   " is out of range (-24 to 24)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF SHELF-HIGH < 0 OR SHELF-HIGH > 1
+               DISPLAY "PATCH ERROR: SHELF-HIGH " SHELF-HIGH
+                   " is out of range (0-1)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+      * LFO1/LFO2 fields, ranges per the LFO1-PARAMS/LFO2-PARAMS
+      * comment block above (WAVEFORM key, TVA/TVF-DEPTH, PTCH-DPTH,
+      * PHASE-OFFS, FM-DEPTH). RATE-HZ/DELAY-SEC/FADE-SEC/OFFSET have
+      * no documented ceiling elsewhere, so this uses the same
+      * sub-audio LFO range the waveform generators are built around.
+           IF LFO1-WAVEFORM < 1 OR LFO1-WAVEFORM > 8
+               DISPLAY "PATCH ERROR: LFO1-WAVEFORM " LFO1-WAVEFORM
+                   " is out of range (1-8)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-RATE-HZ > 20
+               DISPLAY "PATCH ERROR: LFO1-RATE-HZ " LFO1-RATE-HZ
+                   " is out of range (0-20 Hz)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-DELAY-SEC > 30
+               DISPLAY "PATCH ERROR: LFO1-DELAY-SEC " LFO1-DELAY-SEC
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-FADE-SEC < -30 OR LFO1-FADE-SEC > 30
+               DISPLAY "PATCH ERROR: LFO1-FADE-SEC " LFO1-FADE-SEC
+                   " is out of range (-30 to 30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-OFFSET < -100 OR LFO1-OFFSET > 100
+               DISPLAY "PATCH ERROR: LFO1-OFFSET " LFO1-OFFSET
+                   " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-KEY-TRIG < 0 OR LFO1-KEY-TRIG > 1
+               DISPLAY "PATCH ERROR: LFO1-KEY-TRIG " LFO1-KEY-TRIG
+                   " is out of range (0-1)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-TVA-DEPTH < -100 OR LFO1-TVA-DEPTH > 100
+               DISPLAY "PATCH ERROR: LFO1-TVA-DEPTH " LFO1-TVA-DEPTH
+                   " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-TVF-DEPTH < -100 OR LFO1-TVF-DEPTH > 100
+               DISPLAY "PATCH ERROR: LFO1-TVF-DEPTH " LFO1-TVF-DEPTH
+                   " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-PTCH-DPTH < -120 OR LFO1-PTCH-DPTH > 120
+               DISPLAY "PATCH ERROR: LFO1-PTCH-DPTH " LFO1-PTCH-DPTH
+                   " is out of range (-120 to 120)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-PHASE-OFFS > 359
+               DISPLAY "PATCH ERROR: LFO1-PHASE-OFFS "
+                   LFO1-PHASE-OFFS " is out of range (0-359)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO1-FM-DEPTH < -100 OR LFO1-FM-DEPTH > 100
+               DISPLAY "PATCH ERROR: LFO1-FM-DEPTH " LFO1-FM-DEPTH
+                   " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-WAVEFORM < 1 OR LFO2-WAVEFORM > 8
+               DISPLAY "PATCH ERROR: LFO2-WAVEFORM " LFO2-WAVEFORM
+                   " is out of range (1-8)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-RATE-HZ > 20
+               DISPLAY "PATCH ERROR: LFO2-RATE-HZ " LFO2-RATE-HZ
+                   " is out of range (0-20 Hz)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-DELAY-SEC > 30
+               DISPLAY "PATCH ERROR: LFO2-DELAY-SEC " LFO2-DELAY-SEC
+                   " is out of range (0-30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-FADE-SEC < -30 OR LFO2-FADE-SEC > 30
+               DISPLAY "PATCH ERROR: LFO2-FADE-SEC " LFO2-FADE-SEC
+                   " is out of range (-30 to 30 seconds)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-OFFSET < -100 OR LFO2-OFFSET > 100
+               DISPLAY "PATCH ERROR: LFO2-OFFSET " LFO2-OFFSET
+                   " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-KEY-TRIG < 0 OR LFO2-KEY-TRIG > 1
+               DISPLAY "PATCH ERROR: LFO2-KEY-TRIG " LFO2-KEY-TRIG
+                   " is out of range (0-1)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-TVA-DEPTH < -100 OR LFO2-TVA-DEPTH > 100
+               DISPLAY "PATCH ERROR: LFO2-TVA-DEPTH " LFO2-TVA-DEPTH
+                   " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-TVF-DEPTH < -100 OR LFO2-TVF-DEPTH > 100
+               DISPLAY "PATCH ERROR: LFO2-TVF-DEPTH " LFO2-TVF-DEPTH
+                   " is out of range (-100 to 100)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-PTCH-DPTH < -120 OR LFO2-PTCH-DPTH > 120
+               DISPLAY "PATCH ERROR: LFO2-PTCH-DPTH " LFO2-PTCH-DPTH
+                   " is out of range (-120 to 120)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           IF LFO2-PHASE-OFFS > 359
+               DISPLAY "PATCH ERROR: LFO2-PHASE-OFFS "
+                   LFO2-PHASE-OFFS " is out of range (0-359)."
+               MOVE 1 TO PATCH-ERROR-SWITCH
+           END-IF.
+
+           MOVE 0 TO PRESET-SKIP-SWITCH.
+           IF PATCH-ERROR-SWITCH = 1
+               IF BATCH-MODE-SWITCH = 1
+                   DISPLAY "PATCH ERROR: preset " PL-PRESET-NAME
+                       " failed validation - skipping this preset."
+                   MOVE 1 TO PRESET-SKIP-SWITCH
+               ELSE
+                   DISPLAY "PATCH-FILE failed validation - "
+                       "aborting run."
+                   STOP RUN
+               END-IF
+           END-IF.
+
+      * ==========================================
+      * WRITE-WAVE-HEADER
+      * Lays down the 44-byte canonical PCM WAVE header. ChunkSize
+      * and Subchunk2Size are written as 0 here - PATCH-WAVE-HEADER-
+      * SIZES fills in the real values after the last sample is
+      * written, once the total byte count is known.
+      * ==========================================
+       WRITE-WAVE-HEADER.
+           MOVE WAVE-TAG-RIFF TO WAVE-CURRENT-TAG.
+           PERFORM WRITE-TAG-BYTES.
+           MOVE 0 TO HDR-UINT32-VAL.
+           PERFORM WRITE-UINT32-LE.
+           MOVE WAVE-TAG-WAVE TO WAVE-CURRENT-TAG.
+           PERFORM WRITE-TAG-BYTES.
+           MOVE WAVE-TAG-FMT TO WAVE-CURRENT-TAG.
+           PERFORM WRITE-TAG-BYTES.
+      * Subchunk1Size - 16 bytes follow for PCM format
+           MOVE 16 TO HDR-UINT32-VAL.
+           PERFORM WRITE-UINT32-LE.
+      * AudioFormat - 1 = linear PCM
+           MOVE 1 TO HDR-UINT16-VAL.
+           PERFORM WRITE-UINT16-LE.
+           MOVE WAVE-CHANNELS TO HDR-UINT16-VAL.
+           PERFORM WRITE-UINT16-LE.
+           MOVE SAMPLE-RATE TO HDR-UINT32-VAL.
+           PERFORM WRITE-UINT32-LE.
+           COMPUTE WAVE-BYTE-RATE = SAMPLE-RATE * WAVE-CHANNELS * 2.
+           MOVE WAVE-BYTE-RATE TO HDR-UINT32-VAL.
+           PERFORM WRITE-UINT32-LE.
+           COMPUTE WAVE-BLOCK-ALIGN = WAVE-CHANNELS * 2.
+           MOVE WAVE-BLOCK-ALIGN TO HDR-UINT16-VAL.
+           PERFORM WRITE-UINT16-LE.
+      * BitsPerSample - 16-bit signed PCM throughout this program
+           MOVE 16 TO HDR-UINT16-VAL.
+           PERFORM WRITE-UINT16-LE.
+           MOVE WAVE-TAG-DATA TO WAVE-CURRENT-TAG.
+           PERFORM WRITE-TAG-BYTES.
+           MOVE 0 TO HDR-UINT32-VAL.
+           PERFORM WRITE-UINT32-LE.
+
+       WRITE-TAG-BYTES.
+           PERFORM VARYING WAVE-TAG-IDX FROM 1 BY 1
+               UNTIL WAVE-TAG-IDX > 4
+               MOVE WAVE-CURRENT-TAG(WAVE-TAG-IDX:1) TO RAW-BYTES
+               WRITE RAW-BYTES
+           END-PERFORM.
+
+       WRITE-UINT32-LE.
+           MOVE HDR-UINT32-VAL TO HDR-SHIFT-VAL.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           WRITE RAW-BYTES.
+           COMPUTE HDR-SHIFT-VAL = HDR-SHIFT-VAL / 256.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           WRITE RAW-BYTES.
+           COMPUTE HDR-SHIFT-VAL = HDR-SHIFT-VAL / 256.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           WRITE RAW-BYTES.
+           COMPUTE HDR-SHIFT-VAL = HDR-SHIFT-VAL / 256.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           WRITE RAW-BYTES.
+
+       WRITE-UINT16-LE.
+           MOVE HDR-UINT16-VAL TO HDR-SHIFT-VAL.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           WRITE RAW-BYTES.
+           COMPUTE HDR-SHIFT-VAL = HDR-SHIFT-VAL / 256.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           WRITE RAW-BYTES.
+
+      * ==========================================
+      * PATCH-WAVE-HEADER-SIZES
+      * Reopens OUT-FILE I-O and REWRITEs the ChunkSize (bytes 5-8)
+      * and Subchunk2Size (bytes 41-44) fields now that the total
+      * PCM byte count is known. A sequential REWRITE must follow a
+      * READ of that same record, so the records in between are
+      * simply read and left untouched.
+      * ==========================================
+       PATCH-WAVE-HEADER-SIZES.
+           COMPUTE WAVE-CHUNK-SIZE = 36 + WAVE-BYTES-WRITTEN.
+           OPEN I-O OUT-FILE.
+           PERFORM VARYING HDR-BYTE-IDX FROM 1 BY 1
+               UNTIL HDR-BYTE-IDX > 4
+               READ OUT-FILE
+           END-PERFORM.
+           MOVE WAVE-CHUNK-SIZE TO HDR-UINT32-VAL.
+           PERFORM REWRITE-UINT32-LE.
+           PERFORM VARYING HDR-BYTE-IDX FROM 9 BY 1
+               UNTIL HDR-BYTE-IDX > 40
+               READ OUT-FILE
+           END-PERFORM.
+           MOVE WAVE-BYTES-WRITTEN TO HDR-UINT32-VAL.
+           PERFORM REWRITE-UINT32-LE.
+           CLOSE OUT-FILE.
+
+       REWRITE-UINT32-LE.
+           MOVE HDR-UINT32-VAL TO HDR-SHIFT-VAL.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           READ OUT-FILE.
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           REWRITE RAW-BYTES.
+           COMPUTE HDR-SHIFT-VAL = HDR-SHIFT-VAL / 256.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           READ OUT-FILE.
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           REWRITE RAW-BYTES.
+           COMPUTE HDR-SHIFT-VAL = HDR-SHIFT-VAL / 256.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           READ OUT-FILE.
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           REWRITE RAW-BYTES.
+           COMPUTE HDR-SHIFT-VAL = HDR-SHIFT-VAL / 256.
+           COMPUTE HDR-BYTE-VAL = FUNCTION MOD(HDR-SHIFT-VAL, 256).
+           READ OUT-FILE.
+           MOVE FUNCTION CHAR(HDR-BYTE-VAL + 1) TO RAW-BYTES.
+           REWRITE RAW-BYTES.
+
+      * ==========================================
+      * WRITE-RUN-LOG-HEADER
+      * Records the patch-wide settings once at the top of
+      * RUN-LOG-FILE: filter, both envelope breakpoint sets, and
+      * the full LFO1/LFO2 parameter block.
+      * ==========================================
+       WRITE-RUN-LOG-HEADER.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "FILTER: TYPE=" DELIMITED BY SIZE
+               FILTER-TYPE-CHOICE DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE KNOB-POSITION TO RLOG-KNOB.
+           MOVE Q-KNOB-POSITION TO RLOG-QKNOB.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "  KNOB=" DELIMITED BY SIZE
+               RLOG-KNOB DELIMITED BY SIZE
+               " Q-KNOB=" DELIMITED BY SIZE
+               RLOG-QKNOB DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE L1 TO RLOG-L1.
+           MOVE L2 TO RLOG-L2.
+           MOVE L3 TO RLOG-L3.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "TVA ENVELOPE: L1=" DELIMITED BY SIZE
+               RLOG-L1 DELIMITED BY SIZE
+               " L2=" DELIMITED BY SIZE
+               RLOG-L2 DELIMITED BY SIZE
+               " L3=" DELIMITED BY SIZE
+               RLOG-L3 DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE T1 TO RLOG-T1.
+           MOVE T2 TO RLOG-T2.
+           MOVE T3 TO RLOG-T3.
+           MOVE T-SUSTAIN TO RLOG-T-SUSTAIN.
+           MOVE T4 TO RLOG-T4.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "  T1=" DELIMITED BY SIZE
+               RLOG-T1 DELIMITED BY SIZE
+               " T2=" DELIMITED BY SIZE
+               RLOG-T2 DELIMITED BY SIZE
+               " T3=" DELIMITED BY SIZE
+               RLOG-T3 DELIMITED BY SIZE
+               " SUSTAIN=" DELIMITED BY SIZE
+               RLOG-T-SUSTAIN DELIMITED BY SIZE
+               " T4=" DELIMITED BY SIZE
+               RLOG-T4 DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE CUT-L1 TO RLOG-CUT-L1.
+           MOVE CUT-L2 TO RLOG-CUT-L2.
+           MOVE CUT-L3 TO RLOG-CUT-L3.
+           MOVE TVF-DEPTH TO RLOG-TVF-DEPTH.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "TVF ENVELOPE: CUT-L1=" DELIMITED BY SIZE
+               RLOG-CUT-L1 DELIMITED BY SIZE
+               " CUT-L2=" DELIMITED BY SIZE
+               RLOG-CUT-L2 DELIMITED BY SIZE
+               " CUT-L3=" DELIMITED BY SIZE
+               RLOG-CUT-L3 DELIMITED BY SIZE
+               " DEPTH=" DELIMITED BY SIZE
+               RLOG-TVF-DEPTH DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE CUT-T1 TO RLOG-CUT-T1.
+           MOVE CUT-T2 TO RLOG-CUT-T2.
+           MOVE CUT-T3 TO RLOG-CUT-T3.
+           MOVE CUT-T-SUSTAIN TO RLOG-CUT-T-SUSTAIN.
+           MOVE CUT-T4 TO RLOG-CUT-T4.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "  CUT-T1=" DELIMITED BY SIZE
+               RLOG-CUT-T1 DELIMITED BY SIZE
+               " CUT-T2=" DELIMITED BY SIZE
+               RLOG-CUT-T2 DELIMITED BY SIZE
+               " CUT-T3=" DELIMITED BY SIZE
+               RLOG-CUT-T3 DELIMITED BY SIZE
+               " CUT-SUSTAIN=" DELIMITED BY SIZE
+               RLOG-CUT-T-SUSTAIN DELIMITED BY SIZE
+               " CUT-T4=" DELIMITED BY SIZE
+               RLOG-CUT-T4 DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           PERFORM WRITE-RUN-LOG-LFO1.
+           PERFORM WRITE-RUN-LOG-LFO2.
+
+       WRITE-RUN-LOG-LFO1.
+           MOVE LFO1-RATE-HZ TO RLOG-LFO-RATE.
+           MOVE LFO1-DELAY-SEC TO RLOG-LFO-DELAY.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "LFO1: WAVEFORM=" DELIMITED BY SIZE
+               LFO1-WAVEFORM DELIMITED BY SIZE
+               " RATE-HZ=" DELIMITED BY SIZE
+               RLOG-LFO-RATE DELIMITED BY SIZE
+               " DELAY-SEC=" DELIMITED BY SIZE
+               RLOG-LFO-DELAY DELIMITED BY SIZE
+               " KEY-TRIG=" DELIMITED BY SIZE
+               LFO1-KEY-TRIG DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE LFO1-FADE-SEC TO RLOG-LFO-FADE.
+           MOVE LFO1-OFFSET TO RLOG-LFO-OFFSET.
+           MOVE LFO1-PHASE-OFFS TO RLOG-LFO-PHASE.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "  FADE-SEC=" DELIMITED BY SIZE
+               RLOG-LFO-FADE DELIMITED BY SIZE
+               " OFFSET=" DELIMITED BY SIZE
+               RLOG-LFO-OFFSET DELIMITED BY SIZE
+               " PHASE-OFFS=" DELIMITED BY SIZE
+               RLOG-LFO-PHASE DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE LFO1-TVA-DEPTH TO RLOG-LFO-TVA.
+           MOVE LFO1-TVF-DEPTH TO RLOG-LFO-TVF.
+           MOVE LFO1-PTCH-DPTH TO RLOG-LFO-PTCH.
+           MOVE LFO1-FM-DEPTH TO RLOG-LFO-FM.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "  TVA-DEPTH=" DELIMITED BY SIZE
+               RLOG-LFO-TVA DELIMITED BY SIZE
+               " TVF-DEPTH=" DELIMITED BY SIZE
+               RLOG-LFO-TVF DELIMITED BY SIZE
+               " PTCH-DEPTH=" DELIMITED BY SIZE
+               RLOG-LFO-PTCH DELIMITED BY SIZE
+               " FM-DEPTH=" DELIMITED BY SIZE
+               RLOG-LFO-FM DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+       WRITE-RUN-LOG-LFO2.
+           MOVE LFO2-RATE-HZ TO RLOG-LFO-RATE.
+           MOVE LFO2-DELAY-SEC TO RLOG-LFO-DELAY.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "LFO2: WAVEFORM=" DELIMITED BY SIZE
+               LFO2-WAVEFORM DELIMITED BY SIZE
+               " RATE-HZ=" DELIMITED BY SIZE
+               RLOG-LFO-RATE DELIMITED BY SIZE
+               " DELAY-SEC=" DELIMITED BY SIZE
+               RLOG-LFO-DELAY DELIMITED BY SIZE
+               " KEY-TRIG=" DELIMITED BY SIZE
+               LFO2-KEY-TRIG DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE LFO2-FADE-SEC TO RLOG-LFO-FADE.
+           MOVE LFO2-OFFSET TO RLOG-LFO-OFFSET.
+           MOVE LFO2-PHASE-OFFS TO RLOG-LFO-PHASE.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "  FADE-SEC=" DELIMITED BY SIZE
+               RLOG-LFO-FADE DELIMITED BY SIZE
+               " OFFSET=" DELIMITED BY SIZE
+               RLOG-LFO-OFFSET DELIMITED BY SIZE
+               " PHASE-OFFS=" DELIMITED BY SIZE
+               RLOG-LFO-PHASE DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+           MOVE LFO2-TVA-DEPTH TO RLOG-LFO-TVA.
+           MOVE LFO2-TVF-DEPTH TO RLOG-LFO-TVF.
+           MOVE LFO2-PTCH-DPTH TO RLOG-LFO-PTCH.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "  TVA-DEPTH=" DELIMITED BY SIZE
+               RLOG-LFO-TVA DELIMITED BY SIZE
+               " TVF-DEPTH=" DELIMITED BY SIZE
+               RLOG-LFO-TVF DELIMITED BY SIZE
+               " PTCH-DEPTH=" DELIMITED BY SIZE
+               RLOG-LFO-PTCH DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+      * ==========================================
+      * WRITE-RUN-LOG-NOTE
+      * One line per SEQUENCE-RECORD as it renders: note index,
+      * octave, note number and the resulting TARGET-FREQUENCY.
+      * ==========================================
+       WRITE-RUN-LOG-NOTE.
+           MOVE SQ-NOTE-COUNT TO RLOG-NOTE-NUM.
+           MOVE TARGET-FREQUENCY TO RLOG-FREQ.
+           MOVE USER-OCTAVE TO RLOG-OCTAVE.
+           MOVE USER-NOTE TO RLOG-NOTE-VAL.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "NOTE " DELIMITED BY SIZE
+               RLOG-NOTE-NUM DELIMITED BY SIZE
+               ": OCTAVE=" DELIMITED BY SIZE
+               RLOG-OCTAVE DELIMITED BY SIZE
+               " NOTE=" DELIMITED BY SIZE
+               RLOG-NOTE-VAL DELIMITED BY SIZE
+               " FREQ-HZ=" DELIMITED BY SIZE
+               RLOG-FREQ DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+      * ==========================================
+      * WRITE-RUN-LOG-SUMMARY
+      * Final line of the run log: total samples generated.
+      * ==========================================
+       WRITE-RUN-LOG-SUMMARY.
+           MOVE GLOBAL-SAMPLE-COUNT TO RLOG-SAMPLE-COUNT.
+           MOVE SPACES TO RUN-LOG-RECORD.
+           MOVE 1 TO RLOG-PTR.
+           STRING "TOTAL SAMPLES GENERATED=" DELIMITED BY SIZE
+               RLOG-SAMPLE-COUNT DELIMITED BY SIZE
+               INTO RUN-LOG-RECORD WITH POINTER RLOG-PTR.
+           WRITE RUN-LOG-RECORD.
+
+      * ==========================================
+      * RENDER-SEQUENCE-NOTE
+      * Plays one SEQUENCE-RECORD: repitches to SQ-OCTAVE/SQ-NOTE,
+      * retriggers any LFO with KEY-TRIG = 1, stretches or shrinks
+      * T-SUSTAIN to land on SQ-DURATION-SEC, then runs the same
+      * 5-stage envelope a single sustained note always ran. The
+      * TVF (filter) envelope and the oscillator phase are left
+      * running free across notes - only amplitude and pitch
+      * retrigger per note.
+      * ==========================================
+       RENDER-SEQUENCE-NOTE.
+           ADD 1 TO SQ-NOTE-COUNT.
+           IF SQ-OCTAVE > 6
+               DISPLAY "SEQUENCE ERROR: SQ-OCTAVE " SQ-OCTAVE
+                   " is out of range (0-6) on note " SQ-NOTE-COUNT "."
+               STOP RUN
+           END-IF.
+           IF SQ-NOTE > 11
+               DISPLAY "SEQUENCE ERROR: SQ-NOTE " SQ-NOTE
+                   " is out of range (0-11) on note " SQ-NOTE-COUNT "."
+               STOP RUN
+           END-IF.
+           IF CHORD-MODE = 1
+               MOVE CV-OCTAVE(1) TO USER-OCTAVE
+               MOVE CV-NOTE(1)   TO USER-NOTE
+           ELSE
+               MOVE SQ-OCTAVE TO USER-OCTAVE
+               MOVE SQ-NOTE   TO USER-NOTE
+           END-IF.
+           PERFORM GET-PITCH-SETTINGS.
+           PERFORM FREQUENCY-MATH.
+           PERFORM WRITE-RUN-LOG-NOTE.
+
+           IF LFO1-KEY-TRIG = 1
+               PERFORM INIT-LFO1-STATE
+           END-IF.
+           IF LFO2-KEY-TRIG = 1
+               PERFORM INIT-LFO2-STATE
+           END-IF.
+
+           COMPUTE SQ-FIXED-STAGES-SEC = T1 + T2 + T3 + T4.
+           IF SQ-DURATION-SEC > SQ-FIXED-STAGES-SEC
+      * T-SUSTAIN is PIC 9(2)V9(2), max 99.99 - SQ-DURATION-SEC allows
+      * up to 999.99, so a SQ-DURATION-SEC far past the fixed T1-T4
+      * total would otherwise silently truncate into a small, wrong
+      * sustain time. Reject instead of clamp, same as every other
+      * out-of-range patch value in this program.
+               COMPUTE T-SUSTAIN =
+                   SQ-DURATION-SEC - SQ-FIXED-STAGES-SEC
+                   ON SIZE ERROR
+                       DISPLAY "SEQUENCE ERROR: SQ-DURATION-SEC "
+                           SQ-DURATION-SEC " on note " SQ-NOTE-COUNT
+                           " needs a sustain stage beyond 99.99 "
+                           "seconds - reduce SQ-DURATION-SEC or the "
+                           "fixed T1-T4 total."
+                       STOP RUN
+               END-COMPUTE
+           ELSE
+               MOVE 0 TO T-SUSTAIN
+           END-IF.
+
       * STAGE 1: ATTACK (0 to L1 over T1)
+           MOVE 1 TO CURRENT-ENVELOPE-STAGE.
            MOVE 0 TO START-VOLUME.
            MOVE L1  TO END-VOLUME.
            MOVE T1  TO DURATION-SECONDS.
            PERFORM RUN-ENVELOPE-STAGE.
 
       * STAGE 2: DECAY 1 (L1 to L2 over T2)
+           MOVE 2 TO CURRENT-ENVELOPE-STAGE.
            MOVE L1  TO START-VOLUME.
            MOVE L2  TO END-VOLUME.
            MOVE T2  TO DURATION-SECONDS.
            PERFORM RUN-ENVELOPE-STAGE.
 
       * STAGE 3: DECAY 2 (L2 to L3 over T3)
+           MOVE 3 TO CURRENT-ENVELOPE-STAGE.
            MOVE L2  TO START-VOLUME.
            MOVE L3  TO END-VOLUME.
            MOVE T3  TO DURATION-SECONDS.
            PERFORM RUN-ENVELOPE-STAGE.
 
       * STAGE 4: SUSTAIN (Hold L3 over T-SUSTAIN)
+           MOVE 4 TO CURRENT-ENVELOPE-STAGE.
            MOVE L3        TO START-VOLUME.
            MOVE L3        TO END-VOLUME.
            MOVE T-SUSTAIN TO DURATION-SECONDS.
            PERFORM RUN-ENVELOPE-STAGE.
 
       * STAGE 5: RELEASE (L3 to 0 over T4)
+           MOVE 5 TO CURRENT-ENVELOPE-STAGE.
            MOVE L3  TO START-VOLUME.
            MOVE 0 TO END-VOLUME.
            MOVE T4  TO DURATION-SECONDS.
            PERFORM RUN-ENVELOPE-STAGE.
 
-           CLOSE OUT-FILE.
-           DISPLAY "Done. Output.raw created.".
-           STOP RUN.
-      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
-      * /\      SECTION 1: SETUP          /\
-      * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
+      * ==========================================
+      * WRITE-SEQUENCE-GAP
+      * Pads SQ-GAP-SEC worth of silence onto OUT-FILE between
+      * notes. Written directly - no oscillator/filter/LFO work
+      * needed for silence. When STEREO-MODE is active, OUT-FILE is
+      * interleaved L/R 16-bit words, so each gap tick pads both
+      * channels (4 bytes) the same way APPLY-VOLUME-AND-WRITE does
+      * for real samples - one tick's worth per channel, never half,
+      * so L/R byte alignment never drifts across the gap.
+      * ==========================================
+       WRITE-SEQUENCE-GAP.
+           COMPUTE SQ-GAP-SAMPLES = SQ-GAP-SEC * SAMPLE-RATE.
+           PERFORM VARYING SQ-GAP-IDX FROM 1 BY 1
+               UNTIL SQ-GAP-IDX > SQ-GAP-SAMPLES
+               MOVE FUNCTION CHAR(1) TO RAW-BYTES
+               WRITE RAW-BYTES
+               MOVE FUNCTION CHAR(1) TO RAW-BYTES
+               WRITE RAW-BYTES
+               ADD 2 TO WAVE-BYTES-WRITTEN
+               IF STEREO-MODE = 1
+                   MOVE FUNCTION CHAR(1) TO RAW-BYTES
+                   WRITE RAW-BYTES
+                   MOVE FUNCTION CHAR(1) TO RAW-BYTES
+                   WRITE RAW-BYTES
+                   ADD 2 TO WAVE-BYTES-WRITTEN
+               END-IF
+           END-PERFORM.
+
        GET-WAVE-SOURCE.
-      * USER_INPUT: WAVE-SOURCE-CHOICE
-           MOVE 2 TO WAVE-SOURCE-CHOICE.
+      * Loaded from PATCH-FILE by LOAD-PATCH-SETTINGS.
            IF WAVE-SOURCE-CHOICE = 2
                PERFORM LOAD-FILE-TO-TABLE
            ELSE
@@ -597,10 +2088,7 @@
                = FUNCTION SIN(TEMP-ANGLE)
            END-PERFORM.
        GET-PITCH-SETTINGS.
-      * USER_INPUT: USER-OCTAVE
-           MOVE 3 TO USER-OCTAVE.
-      * USER_INPUT: USER-NOTE
-           MOVE 0 TO USER-NOTE.
+      * USER-OCTAVE / USER-NOTE loaded from PATCH-FILE above.
       * Logic from NOTE-SELECTOR.CPY determines which paragraph to run
            EVALUATE USER-OCTAVE
                WHEN 0 PERFORM SET-OCTAVE-0
@@ -643,42 +2131,34 @@
       * /\      SECTION: FILTER SETUP     /\
       * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
        GET-FILTER-SETTINGS.
-      * USER_INPUT: OPERATION-MODE
-           MOVE 1 TO OPERATION-MODE.
+      * OPERATION-MODE loaded from PATCH-FILE above.
            IF OPERATION-MODE NOT = 1 AND OPERATION-MODE NOT = 2
                MOVE 1 TO OPERATION-MODE
            END-IF.
            IF ANALOGUE-MODE
-      * USER_INPUT: BIAS-INTENSITY
-               MOVE 0 TO BIAS-INTENSITY
-      * USER_INPUT: USER-DRIVE-IN
-               MOVE 0 TO USER-DRIVE-IN
+      * BIAS-INTENSITY / USER-DRIVE-IN / USER-DRIFT-IN /
+      * USER-CRUSH-IN loaded from PATCH-FILE above.
                COMPUTE DRIVE-FACTOR = USER-DRIVE-IN / 2.0
                IF DRIVE-FACTOR < 1.0 MOVE 1.0 TO DRIVE-FACTOR END-IF
 
-      * USER_INPUT: USER-DRIFT-IN
-               MOVE 0 TO USER-DRIFT-IN
                COMPUTE DRIFT-INTENSITY = USER-DRIFT-IN / 10000
 
-      * USER_INPUT: USER-CRUSH-IN
-               MOVE 1 TO USER-CRUSH-IN
                MOVE USER-CRUSH-IN TO CRUSH-FACTOR
                   END-IF.
-      * USER_INPUT: FILTER-TYPE-CHOICE
-           MOVE "1" TO FILTER-TYPE-CHOICE.
+      * FILTER-TYPE-CHOICE loaded from PATCH-FILE above.
            EVALUATE FILTER-TYPE-CHOICE
                WHEN "1" MOVE 1 TO ACTIVE-FILTER-TYPE
                WHEN "2" MOVE 2 TO ACTIVE-FILTER-TYPE
                WHEN "3" MOVE 3 TO ACTIVE-FILTER-TYPE
+               WHEN "4" MOVE 4 TO ACTIVE-FILTER-TYPE
+               WHEN "5" MOVE 5 TO ACTIVE-FILTER-TYPE
                WHEN OTHER MOVE 1 TO ACTIVE-FILTER-TYPE
            END-EVALUATE.
-      * USER_INPUT: KNOB-POSITION
-           MOVE 77 TO KNOB-POSITION.
+      * KNOB-POSITION loaded from PATCH-FILE above.
       * Save the static base value
            MOVE KNOB-POSITION TO BASE-CUTOFF.
 
-      * USER_INPUT: Q-KNOB-POSITION
-           MOVE 10 TO Q-KNOB-POSITION.
+      * Q-KNOB-POSITION loaded from PATCH-FILE above.
 
        CALCULATE-FILTER-COEFFICIENTS.
       * 1. Get Freq from Table
@@ -732,6 +2212,68 @@
                COMPUTE B0-COEFF ROUNDED = Q-RESONANCE * ALPHA-VALUE
                MOVE 0 TO B1-COEFF
                COMPUTE B2-COEFF ROUNDED = -1 * B0-COEFF
+             WHEN 4
+      * NOTCH - shares A0/A1/A2 above with LPF/HPF/BPF.
+               MOVE 1 TO B0-COEFF
+               COMPUTE B1-COEFF ROUNDED = -2 * FINAL-COS-VALUE
+               MOVE 1 TO B2-COEFF
+             WHEN 5
+      * SHELF (low when SHELF-HIGH=0, high when SHELF-HIGH=1).
+      * Shelving needs its own A0/A1/A2, so this branch overrides
+      * the ones computed above instead of reusing them.
+               COMPUTE SHELF-AMPLITUDE ROUNDED =
+                   10 ** (SHELF-GAIN-DB / 40.0)
+               COMPUTE SHELF-SQRT-AMP ROUNDED =
+                   SHELF-AMPLITUDE ** 0.5
+               COMPUTE SHELF-ALPHA ROUNDED =
+                   ALPHA-VALUE * 1.41421356
+               IF SHELF-HIGH = 0
+                   COMPUTE B0-COEFF ROUNDED = SHELF-AMPLITUDE *
+                       ((SHELF-AMPLITUDE + 1) -
+                        (SHELF-AMPLITUDE - 1) * FINAL-COS-VALUE +
+                        2 * SHELF-SQRT-AMP * SHELF-ALPHA)
+                   COMPUTE B1-COEFF ROUNDED = 2 * SHELF-AMPLITUDE *
+                       ((SHELF-AMPLITUDE - 1) -
+                        (SHELF-AMPLITUDE + 1) * FINAL-COS-VALUE)
+                   COMPUTE B2-COEFF ROUNDED = SHELF-AMPLITUDE *
+                       ((SHELF-AMPLITUDE + 1) -
+                        (SHELF-AMPLITUDE - 1) * FINAL-COS-VALUE -
+                        2 * SHELF-SQRT-AMP * SHELF-ALPHA)
+                   COMPUTE A0-COEFF ROUNDED =
+                       (SHELF-AMPLITUDE + 1) +
+                       (SHELF-AMPLITUDE - 1) * FINAL-COS-VALUE +
+                       2 * SHELF-SQRT-AMP * SHELF-ALPHA
+                   COMPUTE A1-COEFF ROUNDED = -2 *
+                       ((SHELF-AMPLITUDE - 1) +
+                        (SHELF-AMPLITUDE + 1) * FINAL-COS-VALUE)
+                   COMPUTE A2-COEFF ROUNDED =
+                       (SHELF-AMPLITUDE + 1) +
+                       (SHELF-AMPLITUDE - 1) * FINAL-COS-VALUE -
+                       2 * SHELF-SQRT-AMP * SHELF-ALPHA
+               ELSE
+                   COMPUTE B0-COEFF ROUNDED = SHELF-AMPLITUDE *
+                       ((SHELF-AMPLITUDE + 1) +
+                        (SHELF-AMPLITUDE - 1) * FINAL-COS-VALUE +
+                        2 * SHELF-SQRT-AMP * SHELF-ALPHA)
+                   COMPUTE B1-COEFF ROUNDED = -2 * SHELF-AMPLITUDE *
+                       ((SHELF-AMPLITUDE - 1) +
+                        (SHELF-AMPLITUDE + 1) * FINAL-COS-VALUE)
+                   COMPUTE B2-COEFF ROUNDED = SHELF-AMPLITUDE *
+                       ((SHELF-AMPLITUDE + 1) +
+                        (SHELF-AMPLITUDE - 1) * FINAL-COS-VALUE -
+                        2 * SHELF-SQRT-AMP * SHELF-ALPHA)
+                   COMPUTE A0-COEFF ROUNDED =
+                       (SHELF-AMPLITUDE + 1) -
+                       (SHELF-AMPLITUDE - 1) * FINAL-COS-VALUE +
+                       2 * SHELF-SQRT-AMP * SHELF-ALPHA
+                   COMPUTE A1-COEFF ROUNDED = 2 *
+                       ((SHELF-AMPLITUDE - 1) -
+                        (SHELF-AMPLITUDE + 1) * FINAL-COS-VALUE)
+                   COMPUTE A2-COEFF ROUNDED =
+                       (SHELF-AMPLITUDE + 1) -
+                       (SHELF-AMPLITUDE - 1) * FINAL-COS-VALUE -
+                       2 * SHELF-SQRT-AMP * SHELF-ALPHA
+               END-IF
            END-EVALUATE.
       * Normalize by A0
            COMPUTE B0-COEFF ROUNDED = B0-COEFF / A0-COEFF.
@@ -748,41 +2290,10 @@
            END-IF.
 
        GET-ENVELOPE-SETTINGS.
-      * USER_INPUT: T1
-           MOVE 2.50 TO T1.
-      * USER_INPUT: L1
-           MOVE 100 TO L1.
-      * USER_INPUT: T2
-           MOVE 1.50 TO T2.
-      * USER_INPUT: L2
-           MOVE 90 TO L2.
-      * USER_INPUT: T3
-           MOVE 2.00 TO T3.
-      * USER_INPUT: L3
-           MOVE 80 TO L3.
-      * USER_INPUT: T-SUSTAIN
-           MOVE 4.00 TO T-SUSTAIN.
-      * USER_INPUT: T4
-           MOVE 3.00 TO T4.
-
-      * USER_INPUT: CUT-T1
-           MOVE 2.00 TO CUT-T1.
-      * USER_INPUT: CUT-L1
-           MOVE 100 TO CUT-L1.
-      * USER_INPUT: CUT-T2
-           MOVE 1.50 TO CUT-T2.
-      * USER_INPUT: CUT-L2
-           MOVE 90 TO CUT-L2.
-      * USER_INPUT: CUT-T3
-           MOVE 2.00 TO CUT-T3.
-      * USER_INPUT: CUT-L3
-           MOVE 80 TO CUT-L3.
-      * USER_INPUT: CUT-T-SUSTAIN
-           MOVE 4.00 TO CUT-T-SUSTAIN.
-      * USER_INPUT: CUT-T4
-           MOVE 3.00 TO CUT-T4.
-      * USER_INPUT: TVF-DEPTH
-           MOVE 20 TO TVF-DEPTH.
+      * T1-T4/L1-L3, CUT-T1-CUT-T4/CUT-L1-CUT-L3 and TVF-DEPTH are
+      * all loaded from PATCH-FILE by LOAD-PATCH-SETTINGS above.
+           CONTINUE.
+
        CALCULATE-CUT-BREAKPOINTS.
       * Stage 1: Attack
            MOVE 1 TO STAGE-START-SAMPLE-CUT(1).
@@ -1019,7 +2530,419 @@
            IF GLOBAL-SAMPLE-COUNT >= NEXT-UPDATE
                DISPLAY "Processed " GLOBAL-SAMPLE-COUNT " samples..."
                ADD PROGRESS-THRESHOLD TO NEXT-UPDATE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      * ==========================================
+      * WRITE-CHECKPOINT
+      * Rewrites CHECKPOINT-FILE (a single record, so OPEN OUTPUT
+      * truncates it clean each time) with enough engine state to
+      * resume the render: the sample/byte counters, which note and
+      * ADSR stage were active, the TVF cutoff and both LFO engines.
+      * ==========================================
+       WRITE-CHECKPOINT.
+           MOVE GLOBAL-SAMPLE-COUNT     TO CKPT-SAMPLE-COUNT.
+           MOVE WAVE-BYTES-WRITTEN      TO CKPT-BYTES-WRITTEN.
+           MOVE SQ-NOTE-COUNT           TO CKPT-NOTE-INDEX.
+           MOVE CURRENT-ENVELOPE-STAGE  TO CKPT-ENVELOPE-STAGE.
+           MOVE RUNNING-AMP             TO CKPT-RUNNING-AMP.
+           MOVE CURRENT-KNOB            TO CKPT-CURRENT-KNOB.
+           MOVE LFO1-PHASE      TO CKPT-LFO1-PHASE.
+           MOVE LFO1-DELAY-CNT  TO CKPT-LFO1-DELAY-CNT.
+           MOVE LFO1-FADE-CNT   TO CKPT-LFO1-FADE-CNT.
+           MOVE LFO1-FADE-AMT   TO CKPT-LFO1-FADE-AMT.
+           MOVE LFO1-IS-ACTIVE  TO CKPT-LFO1-IS-ACTIVE.
+           MOVE LFO1-SH-HELD    TO CKPT-LFO1-SH-HELD.
+           MOVE LFO1-SH-CNT     TO CKPT-LFO1-SH-CNT.
+           MOVE LFO2-PHASE      TO CKPT-LFO2-PHASE.
+           MOVE LFO2-DELAY-CNT  TO CKPT-LFO2-DELAY-CNT.
+           MOVE LFO2-FADE-CNT   TO CKPT-LFO2-FADE-CNT.
+           MOVE LFO2-FADE-AMT   TO CKPT-LFO2-FADE-AMT.
+           MOVE LFO2-IS-ACTIVE  TO CKPT-LFO2-IS-ACTIVE.
+           MOVE LFO2-SH-HELD    TO CKPT-LFO2-SH-HELD.
+           MOVE LFO2-SH-CNT     TO CKPT-LFO2-SH-CNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * ==========================================
+      * CHECK-FOR-CHECKPOINT
+      * Tries to OPEN INPUT CHECKPOINT-FILE. A missing file means a
+      * normal fresh run; a present one means the prior run was
+      * interrupted, so MAIN-LOGIC should resume instead of starting
+      * over and re-truncating OUT-FILE.
+      * ==========================================
+       CHECK-FOR-CHECKPOINT.
+           MOVE 0 TO RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 1 TO RESTART-SWITCH
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * ==========================================
+      * RESTORE-FROM-CHECKPOINT
+      * Puts GLOBAL-SAMPLE-COUNT/WAVE-BYTES-WRITTEN/RUNNING-AMP/
+      * CURRENT-KNOB back where the checkpoint left them. Called
+      * before the SEQUENCE-FILE loop starts, right after the files
+      * that hold them are (re)opened.
+      * ==========================================
+       RESTORE-FROM-CHECKPOINT.
+           MOVE CKPT-SAMPLE-COUNT  TO GLOBAL-SAMPLE-COUNT.
+           MOVE CKPT-BYTES-WRITTEN TO WAVE-BYTES-WRITTEN.
+           MOVE CKPT-RUNNING-AMP   TO RUNNING-AMP.
+           MOVE CKPT-CURRENT-KNOB  TO CURRENT-KNOB.
+           COMPUTE NEXT-UPDATE =
+               GLOBAL-SAMPLE-COUNT + PROGRESS-THRESHOLD.
+           COMPUTE CKPT-SKIP-COUNT = CKPT-NOTE-INDEX - 1.
+           IF CKPT-SKIP-COUNT < 0
+               MOVE 0 TO CKPT-SKIP-COUNT
+           END-IF.
+      * The in-progress note re-renders under its own note number
+      * rather than RENDER-SEQUENCE-NOTE's ADD 1 renumbering it as
+      * note 1 - SQ-NOTE-COUNT resumes at "notes already completed",
+      * so the next ADD 1 lands back on CKPT-NOTE-INDEX.
+           MOVE CKPT-SKIP-COUNT TO SQ-NOTE-COUNT.
+
+      * ==========================================
+      * RESTORE-LFO-STATE
+      * Called after INIT-LFO-WAVEFORMS (which resets both engines to
+      * their note-one starting state via INIT-LFO1-STATE/INIT-LFO2-
+      * STATE) to put the checkpointed phase/delay/fade/S+H counters
+      * back so the oscillators continue rather than restart.
+      * ==========================================
+       RESTORE-LFO-STATE.
+           MOVE CKPT-LFO1-PHASE      TO LFO1-PHASE.
+           MOVE CKPT-LFO1-DELAY-CNT  TO LFO1-DELAY-CNT.
+           MOVE CKPT-LFO1-FADE-CNT   TO LFO1-FADE-CNT.
+           MOVE CKPT-LFO1-FADE-AMT   TO LFO1-FADE-AMT.
+           MOVE CKPT-LFO1-IS-ACTIVE  TO LFO1-IS-ACTIVE.
+           MOVE CKPT-LFO1-SH-HELD    TO LFO1-SH-HELD.
+           MOVE CKPT-LFO1-SH-CNT     TO LFO1-SH-CNT.
+           MOVE CKPT-LFO2-PHASE      TO LFO2-PHASE.
+           MOVE CKPT-LFO2-DELAY-CNT  TO LFO2-DELAY-CNT.
+           MOVE CKPT-LFO2-FADE-CNT   TO LFO2-FADE-CNT.
+           MOVE CKPT-LFO2-FADE-AMT   TO LFO2-FADE-AMT.
+           MOVE CKPT-LFO2-IS-ACTIVE  TO LFO2-IS-ACTIVE.
+           MOVE CKPT-LFO2-SH-HELD    TO LFO2-SH-HELD.
+           MOVE CKPT-LFO2-SH-CNT     TO LFO2-SH-CNT.
+
+      * ==========================================
+      * SKIP-COMPLETED-NOTES
+      * Reads and discards the SEQUENCE-RECORDs the interrupted run
+      * already finished, so the main loop picks up on the note that
+      * was in progress when the checkpoint was written. That note
+      * re-renders from its own start - the one short overlap a
+      * note-granularity checkpoint trades for never restructuring
+      * GENERATE-SAMPLE-BLOCK's PERFORM VARYING into a resumable
+      * state machine.
+      * ==========================================
+       SKIP-COMPLETED-NOTES.
+           PERFORM VARYING SQ-GAP-IDX FROM 1 BY 1
+               UNTIL SQ-GAP-IDX > CKPT-SKIP-COUNT
+               READ SEQUENCE-FILE
+                   AT END
+                       MOVE 1 TO SQ-EOF-SWITCH
+                       MOVE CKPT-SKIP-COUNT TO SQ-GAP-IDX
+               END-READ
+           END-PERFORM.
+
+      * ==========================================
+      * DELETE-CHECKPOINT
+      * A completed render has nothing left to resume from. OPEN
+      * OUTPUT truncates CHECKPOINT-FILE to empty so the next run
+      * starts fresh instead of "resuming" a finished recording.
+      * ==========================================
+       DELETE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      * ==========================================
+      * CHECK-FOR-PRESET-LIBRARY
+      * Tries to OPEN INPUT PRESET-LIBRARY-FILE and read one record.
+      * A missing or empty library means a normal single-patch run;
+      * a library with at least one PRESET-RECORD switches MAIN-LOGIC
+      * into RUN-PRESET-LIBRARY-BATCH. Mirrors CHECK-FOR-CHECKPOINT's
+      * open-read-close probe.
+      * ==========================================
+       CHECK-FOR-PRESET-LIBRARY.
+           MOVE 0 TO BATCH-MODE-SWITCH.
+           OPEN INPUT PRESET-LIBRARY-FILE.
+           IF PL-FILE-STATUS = "00"
+               READ PRESET-LIBRARY-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 1 TO BATCH-MODE-SWITCH
+               END-READ
+               CLOSE PRESET-LIBRARY-FILE
+           END-IF.
+
+      * ==========================================
+      * RUN-PRESET-LIBRARY-BATCH
+      * The nightly batch driver: renders every PRESET-RECORD in
+      * PRESET-LIBRARY-FILE to its own named .wav, unattended, and
+      * writes one CATALOG-FILE line per preset for the sound-library
+      * team to work from the next morning.
+      * ==========================================
+       RUN-PRESET-LIBRARY-BATCH.
+           OPEN INPUT PRESET-LIBRARY-FILE.
+           OPEN OUTPUT CATALOG-FILE.
+           PERFORM WRITE-CATALOG-HEADER.
+           MOVE 0 TO PL-EOF-SWITCH.
+           MOVE 0 TO PRESET-COUNT.
+           MOVE 0 TO SKIPPED-PRESET-COUNT.
+           PERFORM UNTIL PL-EOF-SWITCH = 1
+               READ PRESET-LIBRARY-FILE
+                   AT END
+                       MOVE 1 TO PL-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO PRESET-COUNT
+                       PERFORM RENDER-ONE-PRESET
+               END-READ
+           END-PERFORM.
+           CLOSE PRESET-LIBRARY-FILE.
+           CLOSE CATALOG-FILE.
+           DISPLAY "Batch complete - " PRESET-COUNT
+               " preset(s) read, " SKIPPED-PRESET-COUNT
+               " skipped (failed validation). See Catalog.txt.".
+
+      * ==========================================
+      * RENDER-ONE-PRESET
+      * Renders the PRESET-RECORD just read exactly the way
+      * RUN-SINGLE-PATCH-RENDER renders PATCH-FILE - same validation,
+      * same SEQUENCE-FILE performance, same engine setup - except
+      * the patch comes from PRESET-RECORD instead of PATCH-FILE, the
+      * output/run-log paths are named after the preset, and no
+      * checkpoint is written or restored (each preset is a short,
+      * unattended, from-scratch render - there is nothing to resume).
+      * ==========================================
+       RENDER-ONE-PRESET.
+           PERFORM LOAD-PRESET-INTO-PATCH.
+           PERFORM VALIDATE-PATCH-SETTINGS.
+           IF PRESET-SKIP-SWITCH = 1
+               ADD 1 TO SKIPPED-PRESET-COUNT
+               PERFORM WRITE-CATALOG-SKIP-ROW
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM RESET-RENDER-STATE.
+           IF CHORD-MODE = 1
+               PERFORM LOAD-CHORD-FILE
+               IF PRESET-SKIP-SWITCH = 1
+                   ADD 1 TO SKIPPED-PRESET-COUNT
+                   PERFORM WRITE-CATALOG-SKIP-ROW
+                   EXIT PARAGRAPH
+               END-IF
            END-IF.
+
+           OPEN OUTPUT OUT-FILE.
+           PERFORM WRITE-WAVE-HEADER.
+           OPEN OUTPUT RUN-LOG-FILE.
+
+           PERFORM GET-WAVE-SOURCE.
+           PERFORM GET-PITCH-SETTINGS.
+           PERFORM FREQUENCY-MATH.
+           MOVE TARGET-FREQUENCY TO PRESET-TARGET-FREQ.
+           PERFORM GET-INTERPOLATION-MODE.
+           PERFORM GET-FILTER-SETTINGS.
+           PERFORM CALCULATE-FILTER-COEFFICIENTS.
+           PERFORM GENERATE-FILTER-LUT.
+           PERFORM GET-ENVELOPE-SETTINGS.
+           PERFORM CALCULATE-CUT-BREAKPOINTS.
+           PERFORM GET-LFO-SETTINGS.
+           PERFORM INIT-LFO-WAVEFORMS.
+           PERFORM WRITE-RUN-LOG-HEADER.
+
+           OPEN INPUT SEQUENCE-FILE.
+           MOVE 0 TO SQ-EOF-SWITCH.
+           PERFORM UNTIL SQ-EOF-SWITCH = 1
+               READ SEQUENCE-FILE
+                   AT END
+                       MOVE 1 TO SQ-EOF-SWITCH
+                   NOT AT END
+                       PERFORM RENDER-SEQUENCE-NOTE
+                       PERFORM WRITE-SEQUENCE-GAP
+               END-READ
+           END-PERFORM.
+           CLOSE SEQUENCE-FILE.
+
+           CLOSE OUT-FILE.
+           PERFORM PATCH-WAVE-HEADER-SIZES.
+           PERFORM WRITE-RUN-LOG-SUMMARY.
+           CLOSE RUN-LOG-FILE.
+           PERFORM DELETE-CHECKPOINT.
+
+           COMPUTE CAT-DURATION-SEC =
+               GLOBAL-SAMPLE-COUNT / SAMPLE-RATE.
+           PERFORM WRITE-CATALOG-ROW.
+           DISPLAY "Preset " PL-PRESET-NAME " rendered to "
+               OUT-FILE-PATH.
+
+      * ==========================================
+      * LOAD-PRESET-INTO-PATCH
+      * Copies the just-read PRESET-RECORD's fields into PATCH-RECORD
+      * (PL-* to PF-*, field for field) and re-points OUT-FILE-PATH/
+      * RUN-LOG-FILE-PATH at names built from PL-PRESET-NAME, then
+      * runs the same DISTRIBUTE-PATCH-FIELDS LOAD-PATCH-SETTINGS
+      * uses so both paths populate the working variables identically.
+      * ==========================================
+       LOAD-PRESET-INTO-PATCH.
+           MOVE SPACES TO OUT-FILE-PATH.
+           STRING "path/to/" DELIMITED BY SIZE
+               PL-PRESET-NAME DELIMITED BY SPACE
+               ".wav" DELIMITED BY SIZE
+               INTO OUT-FILE-PATH.
+           MOVE SPACES TO RUN-LOG-FILE-PATH.
+           STRING "path/to/" DELIMITED BY SIZE
+               PL-PRESET-NAME DELIMITED BY SPACE
+               "-RunLog.txt" DELIMITED BY SIZE
+               INTO RUN-LOG-FILE-PATH.
+
+           MOVE PL-WAVE-SOURCE      TO PF-WAVE-SOURCE.
+           MOVE PL-OCTAVE           TO PF-OCTAVE.
+           MOVE PL-NOTE             TO PF-NOTE.
+           MOVE PL-OPERATION-MODE   TO PF-OPERATION-MODE.
+           MOVE PL-BIAS-INTENSITY   TO PF-BIAS-INTENSITY.
+           MOVE PL-DRIVE-IN         TO PF-DRIVE-IN.
+           MOVE PL-DRIFT-IN         TO PF-DRIFT-IN.
+           MOVE PL-CRUSH-IN         TO PF-CRUSH-IN.
+           MOVE PL-FILTER-TYPE      TO PF-FILTER-TYPE.
+           MOVE PL-KNOB-POSITION    TO PF-KNOB-POSITION.
+           MOVE PL-Q-KNOB-POSITION  TO PF-Q-KNOB-POSITION.
+           MOVE PL-L1               TO PF-L1.
+           MOVE PL-L2               TO PF-L2.
+           MOVE PL-L3               TO PF-L3.
+           MOVE PL-T1               TO PF-T1.
+           MOVE PL-T2               TO PF-T2.
+           MOVE PL-T3               TO PF-T3.
+           MOVE PL-T-SUSTAIN        TO PF-T-SUSTAIN.
+           MOVE PL-T4               TO PF-T4.
+           MOVE PL-CUT-L1           TO PF-CUT-L1.
+           MOVE PL-CUT-L2           TO PF-CUT-L2.
+           MOVE PL-CUT-L3           TO PF-CUT-L3.
+           MOVE PL-CUT-T1           TO PF-CUT-T1.
+           MOVE PL-CUT-T2           TO PF-CUT-T2.
+           MOVE PL-CUT-T3           TO PF-CUT-T3.
+           MOVE PL-CUT-T-SUSTAIN    TO PF-CUT-T-SUSTAIN.
+           MOVE PL-CUT-T4           TO PF-CUT-T4.
+           MOVE PL-TVF-DEPTH        TO PF-TVF-DEPTH.
+           MOVE PL-LFO1-WAVEFORM    TO PF-LFO1-WAVEFORM.
+           MOVE PL-LFO1-RATE-HZ     TO PF-LFO1-RATE-HZ.
+           MOVE PL-LFO1-DELAY-SEC   TO PF-LFO1-DELAY-SEC.
+           MOVE PL-LFO1-FADE-SEC    TO PF-LFO1-FADE-SEC.
+           MOVE PL-LFO1-OFFSET      TO PF-LFO1-OFFSET.
+           MOVE PL-LFO1-KEY-TRIG    TO PF-LFO1-KEY-TRIG.
+           MOVE PL-LFO1-TVA-DEPTH   TO PF-LFO1-TVA-DEPTH.
+           MOVE PL-LFO1-TVF-DEPTH   TO PF-LFO1-TVF-DEPTH.
+           MOVE PL-LFO1-PTCH-DPTH   TO PF-LFO1-PTCH-DPTH.
+           MOVE PL-LFO1-PHASE-OFFS  TO PF-LFO1-PHASE-OFFS.
+           MOVE PL-LFO1-FM-DEPTH    TO PF-LFO1-FM-DEPTH.
+           MOVE PL-LFO2-WAVEFORM    TO PF-LFO2-WAVEFORM.
+           MOVE PL-LFO2-RATE-HZ     TO PF-LFO2-RATE-HZ.
+           MOVE PL-LFO2-DELAY-SEC   TO PF-LFO2-DELAY-SEC.
+           MOVE PL-LFO2-FADE-SEC    TO PF-LFO2-FADE-SEC.
+           MOVE PL-LFO2-OFFSET      TO PF-LFO2-OFFSET.
+           MOVE PL-LFO2-KEY-TRIG    TO PF-LFO2-KEY-TRIG.
+           MOVE PL-LFO2-TVA-DEPTH   TO PF-LFO2-TVA-DEPTH.
+           MOVE PL-LFO2-TVF-DEPTH   TO PF-LFO2-TVF-DEPTH.
+           MOVE PL-LFO2-PTCH-DPTH   TO PF-LFO2-PTCH-DPTH.
+           MOVE PL-LFO2-PHASE-OFFS  TO PF-LFO2-PHASE-OFFS.
+           MOVE PL-STEREO-MODE      TO PF-STEREO-MODE.
+           MOVE PL-STEREO-DETUNE    TO PF-STEREO-DETUNE.
+           MOVE PL-CHORD-MODE       TO PF-CHORD-MODE.
+           MOVE PL-SHELF-GAIN-DB    TO PF-SHELF-GAIN-DB.
+           MOVE PL-SHELF-HIGH       TO PF-SHELF-HIGH.
+
+           PERFORM DISTRIBUTE-PATCH-FIELDS.
+
+      * ==========================================
+      * RESET-RENDER-STATE
+      * RUN-PRESET-LIBRARY-BATCH renders many presets in one job, so
+      * the counters and filter/biquad memory a fresh single-patch
+      * run would otherwise only ever see at their WORKING-STORAGE
+      * VALUE clause have to be put back there by hand between
+      * presets - otherwise preset 2 would start mid-way through
+      * preset 1's TVF envelope and with preset 1's filter tail still
+      * ringing in its delay lines.
+      * ==========================================
+       RESET-RENDER-STATE.
+           MOVE 0 TO GLOBAL-SAMPLE-COUNT.
+           MOVE PROGRESS-THRESHOLD TO NEXT-UPDATE.
+           MOVE 0 TO WAVE-BYTES-WRITTEN.
+           MOVE 0 TO SQ-NOTE-COUNT.
+           MOVE 0 TO CURRENT-ENVELOPE-STAGE.
+           MOVE 77 TO SMOOTHED-DEPTH.
+           MOVE 0 TO X1-INPUT.
+           MOVE 0 TO X2-INPUT.
+           MOVE 0 TO Y1-OUTPUT.
+           MOVE 0 TO Y2-OUTPUT.
+           MOVE 0 TO X1-INPUT-R.
+           MOVE 0 TO X2-INPUT-R.
+           MOVE 0 TO Y1-OUTPUT-R.
+           MOVE 0 TO Y2-OUTPUT-R.
+           MOVE 0 TO CHORD-VOICE-COUNT.
+           PERFORM VARYING CV-IDX FROM 1 BY 1 UNTIL CV-IDX > 6
+               MOVE 0 TO CV-X1-INPUT(CV-IDX)
+               MOVE 0 TO CV-X2-INPUT(CV-IDX)
+               MOVE 0 TO CV-Y1-OUTPUT(CV-IDX)
+               MOVE 0 TO CV-Y2-OUTPUT(CV-IDX)
+           END-PERFORM.
+
+      * ==========================================
+      * WRITE-CATALOG-HEADER
+      * Column header line for CATALOG-FILE.
+      * ==========================================
+       WRITE-CATALOG-HEADER.
+           MOVE "PRESET NAME          FREQ-HZ   DURATION-SEC  OUTPUT"
+               TO CATALOG-RECORD.
+           WRITE CATALOG-RECORD.
+
+      * ==========================================
+      * WRITE-CATALOG-ROW
+      * One line per rendered preset: name, target frequency,
+      * rendered duration (GLOBAL-SAMPLE-COUNT / SAMPLE-RATE) and the
+      * output path RENDER-ONE-PRESET wrote it to. Reports
+      * PRESET-TARGET-FREQ (captured for the preset's own pitch before
+      * the SEQUENCE-FILE loop ran), not the live TARGET-FREQUENCY -
+      * RENDER-SEQUENCE-NOTE overwrites that with whatever note played
+      * last, which is not this preset's own configured pitch.
+      * ==========================================
+       WRITE-CATALOG-ROW.
+           MOVE PRESET-TARGET-FREQ TO CAT-FREQ.
+           MOVE CAT-DURATION-SEC   TO CAT-DURATION-EDIT.
+           MOVE SPACES TO CATALOG-RECORD.
+           MOVE 1 TO CAT-PTR.
+           STRING PL-PRESET-NAME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               CAT-FREQ DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               CAT-DURATION-EDIT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               OUT-FILE-PATH DELIMITED BY SPACE
+               INTO CATALOG-RECORD WITH POINTER CAT-PTR.
+           WRITE CATALOG-RECORD.
+
+      * ==========================================
+      * WRITE-CATALOG-SKIP-ROW
+      * One line per preset VALIDATE-PATCH-SETTINGS rejected - no
+      * frequency/duration/output path exist for it, so the catalog
+      * says so instead of silently having a gap the sound-library
+      * team would have to notice on its own.
+      * ==========================================
+       WRITE-CATALOG-SKIP-ROW.
+           MOVE SPACES TO CATALOG-RECORD.
+           MOVE 1 TO CAT-PTR.
+           STRING PL-PRESET-NAME DELIMITED BY SIZE
+               "  SKIPPED - FAILED PATCH VALIDATION"
+                   DELIMITED BY SIZE
+               INTO CATALOG-RECORD WITH POINTER CAT-PTR.
+           WRITE CATALOG-RECORD.
+
        CALCULATE-INDICES.
            COMPUTE READ-INDEX = FUNCTION INTEGER(READ-POSITION).
            COMPUTE FRACTIONAL-PART = READ-POSITION - READ-INDEX.
@@ -1098,31 +3021,36 @@
            MOVE SUM-ACCUM TO INTERP-RESULT.
 
        APPLY-VOLUME-AND-WRITE.
+      * 0. Chord mode sums the other voices into INTERP-RESULT before
+      * any of the below treats it as a single oscillator's output.
+           IF CHORD-MODE = 1 AND CHORD-VOICE-COUNT > 1
+               PERFORM RENDER-CHORD-VOICES
+           END-IF.
       * 1. Apply Envelope Volume
-           COMPUTE INTERP-RESULT = INTERP-RESULT * RUNNING-AMP.
+           MOVE RUNNING-AMP TO AMP-USED.
+           COMPUTE INTERP-RESULT = INTERP-RESULT * AMP-USED.
       * 2. Advance Envelope
            ADD AMP-STEP TO RUNNING-AMP.
       * 3. Convert Float (-1.0 to 1.0) back to PCM Integer
            COMPUTE SCALED-SAMPLE = INTERP-RESULT * 32767.
-
-
            IF SCALED-SAMPLE > 32767
                MOVE 32767 TO SCALED-SAMPLE
-                   ELSE IF SCALED-SAMPLE < -32768
-                       MOVE -32768 TO SCALED-SAMPLE
            END-IF.
-
-
-           IF SCALED-SAMPLE > 32767
-            MOVE 32767 TO SCALED-SAMPLE
-               ELSE IF SCALED-SAMPLE < -32768
+           IF SCALED-SAMPLE < -32768
                MOVE -32768 TO SCALED-SAMPLE
            END-IF.
 
            IF SCALED-SAMPLE < 0
                ADD 65536 TO SCALED-SAMPLE
            END-IF.
-      * 4. Write Bytes
+
+      * 3b. Stereo mode renders a second, detuned right channel off
+      * the same raw-sample/filter machinery before any bytes go out.
+           IF STEREO-MODE = 1
+               PERFORM RENDER-RIGHT-CHANNEL
+           END-IF.
+
+      * 4. Write Bytes (L, then R when STEREO-MODE is active)
            COMPUTE LOW-BYTE-VAL = FUNCTION MOD(SCALED-SAMPLE, 256).
            MOVE FUNCTION CHAR(LOW-BYTE-VAL + 1) TO RAW-BYTES.
            WRITE RAW-BYTES.
@@ -1130,6 +3058,140 @@
            COMPUTE HIGH-BYTE-VAL = SCALED-SAMPLE / 256.
            MOVE FUNCTION CHAR(HIGH-BYTE-VAL + 1) TO RAW-BYTES.
            WRITE RAW-BYTES.
+           ADD 2 TO WAVE-BYTES-WRITTEN.
+
+           IF STEREO-MODE = 1
+               COMPUTE LOW-BYTE-VAL = FUNCTION MOD(SCALED-SAMPLE-R, 256)
+               MOVE FUNCTION CHAR(LOW-BYTE-VAL + 1) TO RAW-BYTES
+               WRITE RAW-BYTES
+
+               COMPUTE HIGH-BYTE-VAL = SCALED-SAMPLE-R / 256
+               MOVE FUNCTION CHAR(HIGH-BYTE-VAL + 1) TO RAW-BYTES
+               WRITE RAW-BYTES
+               ADD 2 TO WAVE-BYTES-WRITTEN
+           END-IF.
+
+      * ==========================================
+      * RENDER-RIGHT-CHANNEL
+      * Advances the right channel's own play-head (detuned off
+      * LFO2-VALUE), reruns COMPUTE-RAW-SAMPLE and APPLY-FILTER
+      * against that play-head and the right channel's own delay-
+      * line memory, then scales the result into SCALED-SAMPLE-R
+      * with the same envelope amplitude (AMP-USED) the left channel
+      * just used. READ-INDEX/FRACTIONAL-PART/INTERP-RESULT are
+      * shared scratch fields - safe to overwrite here since the
+      * left channel has already consumed them into SCALED-SAMPLE.
+      * ==========================================
+       RENDER-RIGHT-CHANNEL.
+           COMPUTE R-PTCH-ADJ =
+               STEP-SIZE * LFO2-VALUE * (STEREO-DETUNE-CENTS / 100.0)
+               * 0.05946309.
+           ADD STEP-SIZE TO READ-POSITION-R.
+           ADD R-PTCH-ADJ TO READ-POSITION-R.
+           COMPUTE READ-POSITION-R
+               = FUNCTION MOD(READ-POSITION-R - 1, TABLE-FLOAT) + 1.
+           IF READ-POSITION-R < 1.0
+               MOVE 1.0 TO READ-POSITION-R
+           END-IF.
+
+           COMPUTE READ-INDEX = FUNCTION INTEGER(READ-POSITION-R).
+           COMPUTE FRACTIONAL-PART = READ-POSITION-R - READ-INDEX.
+           PERFORM COMPUTE-RAW-SAMPLE.
+
+           MOVE X1-INPUT  TO X1-INPUT-SAVE.
+           MOVE X2-INPUT  TO X2-INPUT-SAVE.
+           MOVE Y1-OUTPUT TO Y1-OUTPUT-SAVE.
+           MOVE Y2-OUTPUT TO Y2-OUTPUT-SAVE.
+           MOVE X1-INPUT-R  TO X1-INPUT.
+           MOVE X2-INPUT-R  TO X2-INPUT.
+           MOVE Y1-OUTPUT-R TO Y1-OUTPUT.
+           MOVE Y2-OUTPUT-R TO Y2-OUTPUT.
+           PERFORM APPLY-FILTER.
+           PERFORM APPLY-LFO-TVA.
+           MOVE X1-INPUT  TO X1-INPUT-R.
+           MOVE X2-INPUT  TO X2-INPUT-R.
+           MOVE Y1-OUTPUT TO Y1-OUTPUT-R.
+           MOVE Y2-OUTPUT TO Y2-OUTPUT-R.
+           MOVE X1-INPUT-SAVE  TO X1-INPUT.
+           MOVE X2-INPUT-SAVE  TO X2-INPUT.
+           MOVE Y1-OUTPUT-SAVE TO Y1-OUTPUT.
+           MOVE Y2-OUTPUT-SAVE TO Y2-OUTPUT.
+
+           COMPUTE INTERP-RESULT = INTERP-RESULT * AMP-USED.
+           COMPUTE SCALED-SAMPLE-R = INTERP-RESULT * 32767.
+           IF SCALED-SAMPLE-R > 32767
+               MOVE 32767 TO SCALED-SAMPLE-R
+           END-IF.
+           IF SCALED-SAMPLE-R < -32768
+               MOVE -32768 TO SCALED-SAMPLE-R
+           END-IF.
+           IF SCALED-SAMPLE-R < 0
+               ADD 65536 TO SCALED-SAMPLE-R
+           END-IF.
+
+      * ==========================================
+      * RENDER-CHORD-VOICES
+      * Voice 1 of the chord is whatever the main per-sample pipeline
+      * already put in INTERP-RESULT this tick (it ran through
+      * COMPUTE-RAW-SAMPLE/APPLY-FILTER/APPLY-LFO-TVA using the
+      * shared READ-POSITION/X1-INPUT.../Y2-OUTPUT earlier in
+      * GENERATE-SAMPLE-BLOCK). This paragraph saves that result and
+      * the shared scratch fields it depends on, then reruns the same
+      * three paragraphs once per remaining voice against that
+      * voice's own play-head (CV-READ-POSITION) and its own biquad
+      * delay-line memory (CV-X1-INPUT/CV-X2-INPUT/CV-Y1-OUTPUT/
+      * CV-Y2-OUTPUT), so each voice's filter tail develops
+      * independently. All voices are averaged back into
+      * INTERP-RESULT before the shared scratch fields are restored,
+      * so APPLY-VOLUME-AND-WRITE's volume/scale/write steps run
+      * exactly as they do for a single voice.
+      * ==========================================
+       RENDER-CHORD-VOICES.
+           MOVE INTERP-RESULT   TO INTERP-RESULT-SAVE.
+           MOVE READ-POSITION   TO READ-POSITION-SAVE.
+           MOVE READ-INDEX      TO READ-INDEX-SAVE.
+           MOVE FRACTIONAL-PART TO FRACTIONAL-PART-SAVE.
+           MOVE X1-INPUT  TO X1-INPUT-SAVE.
+           MOVE X2-INPUT  TO X2-INPUT-SAVE.
+           MOVE Y1-OUTPUT TO Y1-OUTPUT-SAVE.
+           MOVE Y2-OUTPUT TO Y2-OUTPUT-SAVE.
+           MOVE INTERP-RESULT-SAVE TO CHORD-SAMPLE-SUM.
+
+           PERFORM VARYING CV-IDX FROM 2 BY 1
+               UNTIL CV-IDX > CHORD-VOICE-COUNT
+               ADD CV-STEP-SIZE(CV-IDX) TO CV-READ-POSITION(CV-IDX)
+               COMPUTE CV-READ-POSITION(CV-IDX) =
+                   FUNCTION MOD(CV-READ-POSITION(CV-IDX) - 1,
+                       TABLE-FLOAT) + 1
+               IF CV-READ-POSITION(CV-IDX) < 1.0
+                   MOVE 1.0 TO CV-READ-POSITION(CV-IDX)
+               END-IF
+               MOVE CV-READ-POSITION(CV-IDX) TO READ-POSITION
+               PERFORM CALCULATE-INDICES
+               PERFORM COMPUTE-RAW-SAMPLE
+               MOVE CV-X1-INPUT(CV-IDX)  TO X1-INPUT
+               MOVE CV-X2-INPUT(CV-IDX)  TO X2-INPUT
+               MOVE CV-Y1-OUTPUT(CV-IDX) TO Y1-OUTPUT
+               MOVE CV-Y2-OUTPUT(CV-IDX) TO Y2-OUTPUT
+               PERFORM APPLY-FILTER
+               PERFORM APPLY-LFO-TVA
+               MOVE X1-INPUT  TO CV-X1-INPUT(CV-IDX)
+               MOVE X2-INPUT  TO CV-X2-INPUT(CV-IDX)
+               MOVE Y1-OUTPUT TO CV-Y1-OUTPUT(CV-IDX)
+               MOVE Y2-OUTPUT TO CV-Y2-OUTPUT(CV-IDX)
+               ADD INTERP-RESULT TO CHORD-SAMPLE-SUM
+           END-PERFORM.
+
+           COMPUTE INTERP-RESULT =
+               CHORD-SAMPLE-SUM / CHORD-VOICE-COUNT.
+
+           MOVE READ-POSITION-SAVE   TO READ-POSITION.
+           MOVE READ-INDEX-SAVE      TO READ-INDEX.
+           MOVE FRACTIONAL-PART-SAVE TO FRACTIONAL-PART.
+           MOVE X1-INPUT-SAVE  TO X1-INPUT.
+           MOVE X2-INPUT-SAVE  TO X2-INPUT.
+           MOVE Y1-OUTPUT-SAVE TO Y1-OUTPUT.
+           MOVE Y2-OUTPUT-SAVE TO Y2-OUTPUT.
 
        ADVANCE-POINTERS.
            ADD STEP-SIZE TO READ-POSITION.
@@ -1179,6 +3241,40 @@
            END-PERFORM.
        COPY NOTE-SELECTOR.CPY.
 
+      * ==========================================
+      * INIT-FREQ-TABLE
+      * Builds the knob-to-cutoff frequency map used by
+      * CALCULATE-FILTER-COEFFICIENTS and GENERATE-FILTER-LUT.
+      * Exponential 20Hz-20kHz sweep across knob positions 0-100,
+      * matching the ear's logarithmic response to cutoff frequency.
+      * ==========================================
+       INIT-FREQ-TABLE.
+           PERFORM VARYING FREQ-TBL-IDX FROM 1 BY 1
+               UNTIL FREQ-TBL-IDX > 101
+               COMPUTE FREQ-HZ(FREQ-TBL-IDX) =
+                   20.0 * (1000.0 ** ((FREQ-TBL-IDX - 1) / 100.0))
+           END-PERFORM.
+
+      * ==========================================
+      * INIT-TRIG-TABLES
+      * Builds the SINE-OMEGA / COS-OMEGA lookup tables searched by
+      * FIND-SINE-FROM-OMEGA / FIND-COS-FROM-OMEGA, covering angular
+      * frequency 0..PI radians in 0.001 radian steps.
+      * ==========================================
+       INIT-TRIG-TABLES.
+           PERFORM VARYING IDX-SINE FROM 1 BY 1
+               UNTIL IDX-SINE > 3143
+               COMPUTE TBL-OMEGA-KEY(IDX-SINE) = (IDX-SINE - 1) * 0.001
+               COMPUTE TBL-SINE-VAL(IDX-SINE) =
+                   FUNCTION SIN(TBL-OMEGA-KEY(IDX-SINE))
+           END-PERFORM.
+           PERFORM VARYING IDX-COS FROM 1 BY 1
+               UNTIL IDX-COS > 3143
+               COMPUTE TBL-COS-OMEGA-KEY(IDX-COS) = (IDX-COS - 1) * 0.001
+               COMPUTE TBL-COS-VAL(IDX-COS) =
+                   FUNCTION COS(TBL-COS-OMEGA-KEY(IDX-COS))
+           END-PERFORM.
+
        ASCII-VANITY.
            COPY ASCII-ART.
 
@@ -1239,9 +3335,10 @@
       * /\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\
 
       * ==========================================
-      * GET-LFO-SETTINGS  (HARDCODED VERSION)
-      * All values are MOVE statements. Each is tagged with a
-      * USER_INPUT comment identifying the parameter for easy editing.
+      * GET-LFO-SETTINGS
+      * All LFO1/LFO2 fields are loaded from PATCH-FILE by
+      * LOAD-PATCH-SETTINGS above - edit the record to change a
+      * sound, no recompile needed.
       *
       * WAVEFORM KEY:
       *   1=Sine  2=Triangle  3=Saw-Up  4=Saw-Down
@@ -1260,50 +3357,7 @@
       * FM-DEPTH: LFO1->LFO2 rate FM depth (-100..+100).
       * ==========================================
        GET-LFO-SETTINGS.
-      * --- LFO 1 ---
-      * USER_INPUT: LFO1-WAVEFORM
-           MOVE 1 TO LFO1-WAVEFORM.
-      * USER_INPUT: LFO1-RATE-HZ
-           MOVE 5 TO LFO1-RATE-HZ.
-      * USER_INPUT: LFO1-DELAY-SEC
-           MOVE 0 TO LFO1-DELAY-SEC.
-      * USER_INPUT: LFO1-FADE-SEC
-           MOVE 0 TO LFO1-FADE-SEC.
-      * USER_INPUT: LFO1-OFFSET
-           MOVE 0 TO LFO1-OFFSET.
-      * USER_INPUT: LFO1-KEY-TRIG
-           MOVE 1 TO LFO1-KEY-TRIG.
-      * USER_INPUT: LFO1-TVA-DEPTH
-           MOVE 0 TO LFO1-TVA-DEPTH.
-      * USER_INPUT: LFO1-TVF-DEPTH
-           MOVE 0 TO LFO1-TVF-DEPTH.
-      * USER_INPUT: LFO1-PTCH-DEPTH
-           MOVE 0 TO LFO1-PTCH-DPTH.
-      * USER_INPUT: LFO1-PHASE-OFFS
-           MOVE 0 TO LFO1-PHASE-OFFS.
-      * USER_INPUT: LFO1-FM-DEPTH (modulates LFO2 rate)
-           MOVE 0 TO LFO1-FM-DEPTH.
-      * --- LFO 2 ---
-      * USER_INPUT: LFO2-WAVEFORM
-           MOVE 1 TO LFO2-WAVEFORM.
-      * USER_INPUT: LFO2-RATE-HZ
-           MOVE 0 TO LFO2-RATE-HZ.
-      * USER_INPUT: LFO2-DELAY-SEC
-           MOVE 0 TO LFO2-DELAY-SEC.
-      * USER_INPUT: LFO2-FADE-SEC
-           MOVE 0 TO LFO2-FADE-SEC.
-      * USER_INPUT: LFO2-OFFSET
-           MOVE 0 TO LFO2-OFFSET.
-      * USER_INPUT: LFO2-KEY-TRIG
-           MOVE 1 TO LFO2-KEY-TRIG.
-      * USER_INPUT: LFO2-TVA-DEPTH
-           MOVE 0 TO LFO2-TVA-DEPTH.
-      * USER_INPUT: LFO2-TVF-DEPTH
-           MOVE 0 TO LFO2-TVF-DEPTH.
-      * USER_INPUT: LFO2-PTCH-DEPTH
-           MOVE 0 TO LFO2-PTCH-DPTH.
-      * USER_INPUT: LFO2-PHASE-OFFS
-           MOVE 0 TO LFO2-PHASE-OFFS.
+           CONTINUE.
 
       * ==========================================
       * INIT-LFO-WAVEFORMS
