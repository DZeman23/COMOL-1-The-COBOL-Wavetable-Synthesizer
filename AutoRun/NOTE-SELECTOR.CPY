@@ -0,0 +1,123 @@
+      * Resolves USER-NOTE (0-11) to a frequency constant for the
+      * given octave. One SET-OCTAVE-n paragraph per USER-OCTAVE
+      * value (0-6); USER-NOTE values outside 0-11 are caught by
+      * VALIDATE-PATCH-SETTINGS before these paragraphs ever run.
+       SET-OCTAVE-0.
+           EVALUATE USER-NOTE
+               WHEN 00 MOVE FREQ-C0 TO TARGET-FREQUENCY
+               WHEN 01 MOVE FREQ-CS0 TO TARGET-FREQUENCY
+               WHEN 02 MOVE FREQ-D0 TO TARGET-FREQUENCY
+               WHEN 03 MOVE FREQ-DS0 TO TARGET-FREQUENCY
+               WHEN 04 MOVE FREQ-E0 TO TARGET-FREQUENCY
+               WHEN 05 MOVE FREQ-F0 TO TARGET-FREQUENCY
+               WHEN 06 MOVE FREQ-FS0 TO TARGET-FREQUENCY
+               WHEN 07 MOVE FREQ-G0 TO TARGET-FREQUENCY
+               WHEN 08 MOVE FREQ-GS0 TO TARGET-FREQUENCY
+               WHEN 09 MOVE FREQ-A0 TO TARGET-FREQUENCY
+               WHEN 10 MOVE FREQ-AS0 TO TARGET-FREQUENCY
+               WHEN 11 MOVE FREQ-B0 TO TARGET-FREQUENCY
+               WHEN OTHER   MOVE FREQ-C0 TO TARGET-FREQUENCY
+           END-EVALUATE.
+
+       SET-OCTAVE-1.
+           EVALUATE USER-NOTE
+               WHEN 00 MOVE FREQ-C1 TO TARGET-FREQUENCY
+               WHEN 01 MOVE FREQ-CS1 TO TARGET-FREQUENCY
+               WHEN 02 MOVE FREQ-D1 TO TARGET-FREQUENCY
+               WHEN 03 MOVE FREQ-DS1 TO TARGET-FREQUENCY
+               WHEN 04 MOVE FREQ-E1 TO TARGET-FREQUENCY
+               WHEN 05 MOVE FREQ-F1 TO TARGET-FREQUENCY
+               WHEN 06 MOVE FREQ-FS1 TO TARGET-FREQUENCY
+               WHEN 07 MOVE FREQ-G1 TO TARGET-FREQUENCY
+               WHEN 08 MOVE FREQ-GS1 TO TARGET-FREQUENCY
+               WHEN 09 MOVE FREQ-A1 TO TARGET-FREQUENCY
+               WHEN 10 MOVE FREQ-AS1 TO TARGET-FREQUENCY
+               WHEN 11 MOVE FREQ-B1 TO TARGET-FREQUENCY
+               WHEN OTHER   MOVE FREQ-C1 TO TARGET-FREQUENCY
+           END-EVALUATE.
+
+       SET-OCTAVE-2.
+           EVALUATE USER-NOTE
+               WHEN 00 MOVE FREQ-C2 TO TARGET-FREQUENCY
+               WHEN 01 MOVE FREQ-CS2 TO TARGET-FREQUENCY
+               WHEN 02 MOVE FREQ-D2 TO TARGET-FREQUENCY
+               WHEN 03 MOVE FREQ-DS2 TO TARGET-FREQUENCY
+               WHEN 04 MOVE FREQ-E2 TO TARGET-FREQUENCY
+               WHEN 05 MOVE FREQ-F2 TO TARGET-FREQUENCY
+               WHEN 06 MOVE FREQ-FS2 TO TARGET-FREQUENCY
+               WHEN 07 MOVE FREQ-G2 TO TARGET-FREQUENCY
+               WHEN 08 MOVE FREQ-GS2 TO TARGET-FREQUENCY
+               WHEN 09 MOVE FREQ-A2 TO TARGET-FREQUENCY
+               WHEN 10 MOVE FREQ-AS2 TO TARGET-FREQUENCY
+               WHEN 11 MOVE FREQ-B2 TO TARGET-FREQUENCY
+               WHEN OTHER   MOVE FREQ-C2 TO TARGET-FREQUENCY
+           END-EVALUATE.
+
+       SET-OCTAVE-3.
+           EVALUATE USER-NOTE
+               WHEN 00 MOVE FREQ-C3 TO TARGET-FREQUENCY
+               WHEN 01 MOVE FREQ-CS3 TO TARGET-FREQUENCY
+               WHEN 02 MOVE FREQ-D3 TO TARGET-FREQUENCY
+               WHEN 03 MOVE FREQ-DS3 TO TARGET-FREQUENCY
+               WHEN 04 MOVE FREQ-E3 TO TARGET-FREQUENCY
+               WHEN 05 MOVE FREQ-F3 TO TARGET-FREQUENCY
+               WHEN 06 MOVE FREQ-FS3 TO TARGET-FREQUENCY
+               WHEN 07 MOVE FREQ-G3 TO TARGET-FREQUENCY
+               WHEN 08 MOVE FREQ-GS3 TO TARGET-FREQUENCY
+               WHEN 09 MOVE FREQ-A3 TO TARGET-FREQUENCY
+               WHEN 10 MOVE FREQ-AS3 TO TARGET-FREQUENCY
+               WHEN 11 MOVE FREQ-B3 TO TARGET-FREQUENCY
+               WHEN OTHER   MOVE FREQ-C3 TO TARGET-FREQUENCY
+           END-EVALUATE.
+
+       SET-OCTAVE-4.
+           EVALUATE USER-NOTE
+               WHEN 00 MOVE FREQ-C4 TO TARGET-FREQUENCY
+               WHEN 01 MOVE FREQ-CS4 TO TARGET-FREQUENCY
+               WHEN 02 MOVE FREQ-D4 TO TARGET-FREQUENCY
+               WHEN 03 MOVE FREQ-DS4 TO TARGET-FREQUENCY
+               WHEN 04 MOVE FREQ-E4 TO TARGET-FREQUENCY
+               WHEN 05 MOVE FREQ-F4 TO TARGET-FREQUENCY
+               WHEN 06 MOVE FREQ-FS4 TO TARGET-FREQUENCY
+               WHEN 07 MOVE FREQ-G4 TO TARGET-FREQUENCY
+               WHEN 08 MOVE FREQ-GS4 TO TARGET-FREQUENCY
+               WHEN 09 MOVE FREQ-A4 TO TARGET-FREQUENCY
+               WHEN 10 MOVE FREQ-AS4 TO TARGET-FREQUENCY
+               WHEN 11 MOVE FREQ-B4 TO TARGET-FREQUENCY
+               WHEN OTHER   MOVE FREQ-C4 TO TARGET-FREQUENCY
+           END-EVALUATE.
+
+       SET-OCTAVE-5.
+           EVALUATE USER-NOTE
+               WHEN 00 MOVE FREQ-C5 TO TARGET-FREQUENCY
+               WHEN 01 MOVE FREQ-CS5 TO TARGET-FREQUENCY
+               WHEN 02 MOVE FREQ-D5 TO TARGET-FREQUENCY
+               WHEN 03 MOVE FREQ-DS5 TO TARGET-FREQUENCY
+               WHEN 04 MOVE FREQ-E5 TO TARGET-FREQUENCY
+               WHEN 05 MOVE FREQ-F5 TO TARGET-FREQUENCY
+               WHEN 06 MOVE FREQ-FS5 TO TARGET-FREQUENCY
+               WHEN 07 MOVE FREQ-G5 TO TARGET-FREQUENCY
+               WHEN 08 MOVE FREQ-GS5 TO TARGET-FREQUENCY
+               WHEN 09 MOVE FREQ-A5 TO TARGET-FREQUENCY
+               WHEN 10 MOVE FREQ-AS5 TO TARGET-FREQUENCY
+               WHEN 11 MOVE FREQ-B5 TO TARGET-FREQUENCY
+               WHEN OTHER   MOVE FREQ-C5 TO TARGET-FREQUENCY
+           END-EVALUATE.
+
+       SET-OCTAVE-6.
+           EVALUATE USER-NOTE
+               WHEN 00 MOVE FREQ-C6 TO TARGET-FREQUENCY
+               WHEN 01 MOVE FREQ-CS6 TO TARGET-FREQUENCY
+               WHEN 02 MOVE FREQ-D6 TO TARGET-FREQUENCY
+               WHEN 03 MOVE FREQ-DS6 TO TARGET-FREQUENCY
+               WHEN 04 MOVE FREQ-E6 TO TARGET-FREQUENCY
+               WHEN 05 MOVE FREQ-F6 TO TARGET-FREQUENCY
+               WHEN 06 MOVE FREQ-FS6 TO TARGET-FREQUENCY
+               WHEN 07 MOVE FREQ-G6 TO TARGET-FREQUENCY
+               WHEN 08 MOVE FREQ-GS6 TO TARGET-FREQUENCY
+               WHEN 09 MOVE FREQ-A6 TO TARGET-FREQUENCY
+               WHEN 10 MOVE FREQ-AS6 TO TARGET-FREQUENCY
+               WHEN 11 MOVE FREQ-B6 TO TARGET-FREQUENCY
+               WHEN OTHER   MOVE FREQ-C6 TO TARGET-FREQUENCY
+           END-EVALUATE.
+
